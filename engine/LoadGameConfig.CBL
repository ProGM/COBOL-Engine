@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Reads the external game-configuration file so window
+      *          resolution and title can change per cabinet without a
+      *          recompile. Missing file keeps whatever defaults the
+      *          caller's GAME record already carries.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoadGameConfig.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "./data/game.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CFG-WIDTH  PIC 9(4).
+           05 CFG-HEIGHT PIC 9(4).
+           05 CFG-NAME   PIC X(40).
+           05 CFG-TWO-PLAYER PIC 9(1).
+           05 CFG-NETWORK-MODE PIC 9(1).
+           05 CFG-NETWORK-HOST PIC X(40).
+           05 CFG-NETWORK-PORT PIC 9(5).
+           05 CFG-PALETTE PIC 9(1).
+           05 CFG-LANGUAGE PIC X(5).
+           05 CFG-ICON-PATH PIC X(255).
+           05 CFG-VOLUME PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  CONFIG-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+
+       PROCEDURE DIVISION USING GAME.
+       LOAD-GAME-CONFIG-LOGIC.
+           OPEN INPUT CONFIG-FILE.
+
+           IF CONFIG-FILE-STATUS = "00" THEN
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-WIDTH TO GAME-WIDTH
+                       MOVE CFG-HEIGHT TO GAME-HEIGHT
+                       MOVE CFG-NAME TO GAME-NAME
+                       MOVE CFG-TWO-PLAYER TO GAME-TWO-PLAYER-FLAG
+                       MOVE CFG-NETWORK-MODE TO GAME-NETWORK-MODE
+                       MOVE CFG-NETWORK-HOST TO GAME-NETWORK-HOST
+                       MOVE CFG-NETWORK-PORT TO GAME-NETWORK-PORT
+                       MOVE CFG-PALETTE TO GAME-PALETTE
+                       MOVE CFG-LANGUAGE TO GAME-LANGUAGE
+                       MOVE CFG-ICON-PATH TO GAME-ICON-PATH
+                       MOVE CFG-VOLUME TO GAME-VOLUME
+               END-READ
+
+               CLOSE CONFIG-FILE
+           ELSE
+               DISPLAY "Game config file not found, using defaults."
+           END-IF.
+
+           EXIT PROGRAM.
