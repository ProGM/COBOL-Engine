@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Dumps the in-memory replay buffer PONG.CBL records
+      *          during a rally out to a flat file so a rally can be
+      *          played back later. Each call overwrites the file with
+      *          the most recently finished rally.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WriteReplay.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPLAY-FILE ASSIGN TO "./data/replay.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPLAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPLAY-FILE.
+       01  REPLAY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REPLAY-FILE-STATUS PIC X(2).
+       01  REPLAY-IDX USAGE SIGNED-INT VALUE 0.
+       01  DISPLAY-BALL-X PIC S9(4).
+       01  DISPLAY-BALL-Y PIC S9(4).
+       01  DISPLAY-PLAYER-Y PIC S9(4).
+       01  DISPLAY-ENEMY-Y PIC S9(4).
+
+       LINKAGE SECTION.
+       01  REPLAY-FRAME-COUNT PIC 9(5).
+
+       01  REPLAY-LOG.
+           05 REPLAY-FRAME OCCURS 3600 TIMES.
+               10 RF-BALL-X COMP-1.
+               10 RF-BALL-Y COMP-1.
+               10 RF-PLAYER-Y USAGE SIGNED-INT.
+               10 RF-ENEMY-Y USAGE SIGNED-INT.
+
+       PROCEDURE DIVISION USING REPLAY-FRAME-COUNT REPLAY-LOG.
+       WRITE-REPLAY-LOGIC.
+           OPEN OUTPUT REPLAY-FILE.
+
+           IF REPLAY-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Could not open replay file for writing."
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM VARYING REPLAY-IDX FROM 1 BY 1
+               UNTIL REPLAY-IDX > REPLAY-FRAME-COUNT
+               COMPUTE DISPLAY-BALL-X = RF-BALL-X (REPLAY-IDX)
+               COMPUTE DISPLAY-BALL-Y = RF-BALL-Y (REPLAY-IDX)
+               MOVE RF-PLAYER-Y (REPLAY-IDX) TO DISPLAY-PLAYER-Y
+               MOVE RF-ENEMY-Y (REPLAY-IDX) TO DISPLAY-ENEMY-Y
+
+               MOVE SPACES TO REPLAY-LINE
+               STRING
+                   DISPLAY-BALL-X " " DISPLAY-BALL-Y " "
+                   DISPLAY-PLAYER-Y " " DISPLAY-ENEMY-Y
+                   DELIMITED BY SIZE
+                   INTO REPLAY-LINE
+               END-STRING
+
+               WRITE REPLAY-LINE
+           END-PERFORM.
+
+           CLOSE REPLAY-FILE.
+
+           EXIT PROGRAM.
