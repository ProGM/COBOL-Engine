@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Shared axis-aligned bounding-box check -- does point
+      *          (POINT-X, POINT-Y) fall inside CHECK-RECT? Pulled out
+      *          as its own subprogram so every game's paddle/brick/ball
+      *          collision test reads RECT-W and RECT-H exactly once,
+      *          instead of each caller re-typing its own bounds check
+      *          and risking the kind of copy-paste drift that once
+      *          left UpdateBall.CBL's enemy-paddle check using
+      *          ENEMY-Y where it meant ENEMY-H.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RectContainsPoint.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 X-IN-BOUNDS PIC 9(1) VALUE 0.
+
+       LINKAGE SECTION.
+       01 POINT-X COMP-1.
+       01 POINT-Y COMP-1.
+
+       01 CHECK-RECT.
+           02 RECT-X USAGE SIGNED-INT.
+           02 RECT-Y USAGE SIGNED-INT.
+           02 RECT-W USAGE SIGNED-INT.
+           02 RECT-H USAGE SIGNED-INT.
+
+       01 HIT-FLAG USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION USING
+           BY VALUE POINT-X POINT-Y
+           BY REFERENCE CHECK-RECT HIT-FLAG.
+       RECT-CONTAINS-POINT-LOGIC.
+           MOVE 0 TO HIT-FLAG.
+           MOVE 0 TO X-IN-BOUNDS.
+
+           IF POINT-X >= RECT-X
+           AND POINT-X <= RECT-X + RECT-W THEN
+               MOVE 1 TO X-IN-BOUNDS
+           END-IF.
+
+           IF X-IN-BOUNDS = 1
+           AND POINT-Y >= RECT-Y
+           AND POINT-Y <= RECT-Y + RECT-H THEN
+               MOVE 1 TO HIT-FLAG
+           END-IF.
+
+           EXIT PROGRAM.
