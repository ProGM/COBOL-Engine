@@ -20,12 +20,21 @@
            02 BALL-SPEED-X COMP-1 VALUE 200.
            02 BALL-SPEED-Y COMP-1 VALUE 200.
 
+       01 BOUNCE-CHUNK-PTR USAGE POINTER.
+       01 MISS-CHUNK-PTR USAGE POINTER.
+
+       01 SETTINGS-LOADED-FLAG PIC 9(1) VALUE 0.
+
+       01 RALLY-DURATION COMP-1 VALUE 0.
+
+       01 PADDLE-HIT-FLAG USAGE BINARY-LONG.
+
+       01 RUMBLE-STRENGTH COMP-1 VALUE 0.75.
+       01 RUMBLE-LENGTH-MS USAGE BINARY-LONG VALUE 300.
+
        LINKAGE SECTION.
        01 GAME.
-           02 SDL-WINDOW USAGE POINTER.
-           02 SDL-RENDERER USAGE POINTER.
-           02 GAME-WIDTH PIC 9(3) VALUE 640.
-           02 GAME-HEIGHT PIC 9(3) VALUE 480.
+           COPY GAMEFLDS.
 
        01 BALL-POS.
            02 BALL-POS-X COMP-1.
@@ -47,10 +56,29 @@
 
        01 STATE PIC 9(3) VALUE 0.
 
+       01 MATCH-SCORE.
+           02 PLAYER-SCORE PIC 9(3).
+           02 ENEMY-SCORE PIC 9(3).
+
+       01 GAME-SETTINGS.
+           COPY GAMESETTINGS.
+
        PROCEDURE DIVISION USING
-           GAME BALL-POS PLAYER-RECT ENEMY-RECT DELTA-TIME STATE.
+           GAME BALL-POS PLAYER-RECT ENEMY-RECT DELTA-TIME STATE
+           MATCH-SCORE GAME-SETTINGS.
        UPDATE-BALL.
 
+           IF SETTINGS-LOADED-FLAG = 0
+               MOVE SETTINGS-BALL-SPEED TO BALL-BASE-SPEED
+               MOVE SETTINGS-BALL-SPEED TO BALL-SPEED-X
+               MOVE SETTINGS-BALL-SPEED TO BALL-SPEED-Y
+               MOVE 1 TO SETTINGS-LOADED-FLAG
+           END-IF.
+
+           PERFORM LOAD-SOUNDS.
+
+           PERFORM ESCALATE-BALL-SPEED.
+
            COMPUTE BALL-POS-X = BALL-POS-X + BALL-SPEED-X * DELTA-TIME.
            COMPUTE BALL-POS-Y = BALL-POS-Y + BALL-SPEED-Y * DELTA-TIME.
 
@@ -58,36 +86,136 @@
            MOVE BALL-POS-Y TO BALL-Y.
 
            IF BALL-POS-X < 8 THEN
-               IF BALL-POS-Y > PLAYER-Y
-               AND BALL-POS-Y < PLAYER-Y + PLAYER-H THEN
+               CALL "RectContainsPoint" USING
+                   BY VALUE PLAYER-X
+                   BY VALUE BALL-POS-Y
+                   BY REFERENCE PLAYER-RECT
+                   BY REFERENCE PADDLE-HIT-FLAG
+               END-CALL
+               IF PADDLE-HIT-FLAG = 1 THEN
                    MOVE BALL-BASE-SPEED TO BALL-SPEED-X
+                   PERFORM PLAY-BOUNCE-SOUND
                ELSE
-                   DISPLAY "GAME OVER"
-                   MOVE 1 TO STATE
+                   ADD 1 TO ENEMY-SCORE
+                   PERFORM PLAY-MISS-SOUND
+                   PERFORM PLAY-MISS-RUMBLE
+                   IF ENEMY-SCORE >= SETTINGS-MATCH-WINS THEN
+                       DISPLAY "GAME OVER"
+                       MOVE 1 TO STATE
+                   ELSE
+                       COMPUTE BALL-SPEED-X = -BALL-BASE-SPEED
+                       PERFORM RESET-RALLY
+                   END-IF
                END-IF
            END-IF.
 
            IF BALL-POS-X > GAME-WIDTH - 8 THEN
-               IF BALL-POS-Y > ENEMY-Y
-               AND BALL-POS-Y < ENEMY-Y + ENEMY-Y THEN
+               CALL "RectContainsPoint" USING
+                   BY VALUE ENEMY-X
+                   BY VALUE BALL-POS-Y
+                   BY REFERENCE ENEMY-RECT
+                   BY REFERENCE PADDLE-HIT-FLAG
+               END-CALL
+               IF PADDLE-HIT-FLAG = 1 THEN
                    COMPUTE BALL-SPEED-X = -BALL-BASE-SPEED
+                   PERFORM PLAY-BOUNCE-SOUND
                ELSE
-                   DISPLAY "VICTORY"
-                   MOVE 2 TO STATE
+                   ADD 1 TO PLAYER-SCORE
+                   PERFORM PLAY-MISS-SOUND
+                   IF PLAYER-SCORE >= SETTINGS-MATCH-WINS THEN
+                       DISPLAY "VICTORY"
+                       MOVE 2 TO STATE
+                   ELSE
+                       MOVE BALL-BASE-SPEED TO BALL-SPEED-X
+                       PERFORM RESET-RALLY
+                   END-IF
                END-IF
            END-IF.
 
            IF BALL-POS-Y < 0 THEN
                MOVE BALL-BASE-SPEED TO BALL-SPEED-Y
+               PERFORM PLAY-BOUNCE-SOUND
            END-IF.
 
            IF BALL-POS-Y > GAME-HEIGHT THEN
                COMPUTE BALL-SPEED-Y = -BALL-BASE-SPEED
+               PERFORM PLAY-BOUNCE-SOUND
            END-IF.
 
-           CALL "SDL_RenderFillRect" USING
-              BY VALUE SDL-RENDERER
-              BY REFERENCE BALL-RECT
-           END-CALL.
+           IF GAME-BALL-SPRITE-PATH NOT = SPACES THEN
+               CALL "DrawSprite" USING
+                   BY REFERENCE GAME
+                   BY REFERENCE GAME-BALL-SPRITE-PATH
+                   BY REFERENCE BALL-RECT
+               END-CALL
+           ELSE
+               CALL "SDL_RenderFillRect" USING
+                  BY VALUE SDL-RENDERER
+                  BY REFERENCE BALL-RECT
+               END-CALL
+           END-IF.
            EXIT PROGRAM.
 
+       RESET-RALLY.
+      *> serves the ball back from center without touching the score
+      *> or the match state -- used between rallies of a best-of-N
+      *> match, as opposed to RESET-MATCH in PONG.CBL which clears the
+      *> score too and only runs once the match itself is decided.
+           COMPUTE BALL-POS-X = GAME-WIDTH / 2.
+           COMPUTE BALL-POS-Y = GAME-HEIGHT / 2.
+           MOVE 0 TO RALLY-DURATION.
+
+       ESCALATE-BALL-SPEED.
+      *> the ball gradually speeds up the longer a rally runs, so a
+      *> long volley gets tenser instead of staying at serve speed
+      *> forever; RALLY-DURATION resets to zero in RESET-RALLY, so a
+      *> fresh serve always starts back at SETTINGS-BALL-SPEED.
+           ADD DELTA-TIME TO RALLY-DURATION.
+           COMPUTE BALL-BASE-SPEED = SETTINGS-BALL-SPEED +
+               RALLY-DURATION * SETTINGS-SPEED-RAMP-RATE.
+           IF BALL-BASE-SPEED > SETTINGS-MAX-BALL-SPEED THEN
+               MOVE SETTINGS-MAX-BALL-SPEED TO BALL-BASE-SPEED
+           END-IF.
+
+       LOAD-SOUNDS.
+           IF BOUNCE-CHUNK-PTR = NULL THEN
+               CALL "Mix_LoadWAV" USING
+                   BY REFERENCE "./sounds/bounce.wav"
+                   RETURNING BOUNCE-CHUNK-PTR
+               END-CALL
+           END-IF.
+
+           IF MISS-CHUNK-PTR = NULL THEN
+               CALL "Mix_LoadWAV" USING
+                   BY REFERENCE "./sounds/miss.wav"
+                   RETURNING MISS-CHUNK-PTR
+               END-CALL
+           END-IF.
+
+       PLAY-BOUNCE-SOUND.
+           IF BOUNCE-CHUNK-PTR NOT = NULL THEN
+               CALL "Mix_PlayChannel" USING
+                   BY VALUE -1
+                   BY VALUE BOUNCE-CHUNK-PTR
+                   BY VALUE 0
+               END-CALL
+           END-IF.
+
+       PLAY-MISS-SOUND.
+           IF MISS-CHUNK-PTR NOT = NULL THEN
+               CALL "Mix_PlayChannel" USING
+                   BY VALUE -1
+                   BY VALUE MISS-CHUNK-PTR
+                   BY VALUE 0
+               END-CALL
+           END-IF.
+
+       PLAY-MISS-RUMBLE.
+           IF GAME-HAPTIC-PTR NOT = NULL THEN
+               CALL "SDL_HapticRumblePlay" USING
+                   BY VALUE GAME-HAPTIC-PTR
+                   BY VALUE RUMBLE-STRENGTH
+                   BY VALUE RUMBLE-LENGTH-MS
+               END-CALL
+           END-IF.
+
