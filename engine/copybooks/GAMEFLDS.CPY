@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Shared fields for the 01 GAME group used by every engine and
+      * example program. Included with COPY GAMEFLDS inside a caller's
+      * own "01 GAME." so each program keeps the freedom to append
+      * extra fields of its own after the copy (PONG.CBL appends
+      * GAME-STATE, for example).
+      ******************************************************************
+           02 SDL-WINDOW          USAGE POINTER.
+           02 SDL-RENDERER        USAGE POINTER.
+           02 GAME-WIDTH          PIC 9(4) VALUE 640.
+           02 GAME-HEIGHT         PIC 9(4) VALUE 480.
+           02 GAME-NAME           PIC X(40) VALUE 'PONG IN COBOL'.
+           02 GAME-ICON-PATH      PIC X(255) VALUE SPACES.
+           02 GAME-PALETTE        PIC 9(1) VALUE 0.
+      *> 0 = normal, 1 = high-contrast, 2 = colorblind-safe
+           02 GAME-FULLSCREEN-FLAG PIC 9(1) VALUE 0.
+           02 GAME-HEADLESS-FLAG  PIC 9(1) VALUE 0.
+           02 GAME-VSYNC-FLAG     PIC 9(1) VALUE 0.
+           02 GAME-TARGET-FPS     PIC 9(3) VALUE 60.
+           02 GAME-VOLUME         PIC 9(3) VALUE 100.
+           02 GAME-LANGUAGE       PIC X(5) VALUE 'EN'.
+           02 GAME-JOYSTICK-PTR   USAGE POINTER.
+           02 GAME-HAPTIC-PTR     USAGE POINTER.
+           02 GAME-DEBUG-FLAG     PIC 9(1) VALUE 0.
+           02 GAME-ENEMY-DIFFICULTY PIC 9(1) VALUE 1.
+      *> 0 = easy, 1 = normal, 2 = hard
+           02 GAME-BALL-SPRITE-PATH   PIC X(255) VALUE SPACES.
+           02 GAME-PADDLE-SPRITE-PATH PIC X(255) VALUE SPACES.
+           02 GAME-TWO-PLAYER-FLAG PIC 9(1) VALUE 0.
+      *> 0 = enemy paddle is AI-controlled, 1 = driven by player 2's keys
+           02 GAME-NETWORK-MODE   PIC 9(1) VALUE 0.
+      *> 0 = off, 1 = host (bind/listen/accept), 2 = client (connect)
+           02 GAME-NETWORK-HOST   PIC X(40) VALUE SPACES.
+           02 GAME-NETWORK-PORT   PIC 9(5) VALUE 0.
+           02 GAME-NETWORK-SOCKET USAGE BINARY-LONG VALUE -1.
+      *> -1 = not connected; set by CreateGame, read by Update{Player,Enemy}
