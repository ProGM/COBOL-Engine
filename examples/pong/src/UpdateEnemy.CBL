@@ -9,7 +9,6 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ENEMY-POS-Y COMP-1 VALUE 240.
        01 SPEED-Y COMP-1 VALUE -20.
 
        01 DELTA-POS.
@@ -18,6 +17,16 @@
 
        01 DIRECTION-Y COMP-1 VALUE 0.
 
+       01 ENEMY-SPEED-SCALE COMP-1 VALUE 1.0.
+       01 ENEMY-LAG-FACTOR COMP-1 VALUE 0.2.
+
+       01 P2-UP-KEY-STATE USAGE BINARY-LONG.
+       01 P2-DOWN-KEY-STATE USAGE BINARY-LONG.
+
+       01 NET-RECV-BUFFER PIC X(8).
+       01 NET-RECV-LEN USAGE BINARY-LONG.
+       01 NET-PEER-Y PIC S9(4).
+
        LINKAGE SECTION.
        01 ENEMY-RECT.
            02 ENEMY-X USAGE SIGNED-INT VALUE 632.
@@ -26,50 +35,173 @@
            02 ENEMY-H USAGE SIGNED-INT VALUE 32.
 
        01 GAME.
-           02 SDL-WINDOW USAGE POINTER.
-           02 SDL-RENDERER USAGE POINTER.
-           02 GAME-WIDTH PIC 9(3) VALUE 640.
-           02 GAME-HEIGHT PIC 9(3) VALUE 480.
+           COPY GAMEFLDS.
 
        01 DELTA-TIME COMP-1.
 
        01 BALL-POS.
            02 BALL-POS-X COMP-1.
            02 BALL-POS-Y COMP-1.
-              
-       PROCEDURE DIVISION USING GAME BALL-POS ENEMY-RECT DELTA-TIME.
+
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       01 GAME-SETTINGS.
+           COPY GAMESETTINGS.
+
+      *> owns this paddle's smoothed vertical position/tracking point
+      *> across frames; caller-supplied so the two attract-mode calls
+      *> driving PLAYER-RECT and ENEMY-RECT out of the same subprogram
+      *> each keep their own state instead of fighting over a single
+      *> WORKING-STORAGE tracker.
+       01 AI-STATE.
+           02 AI-POS-Y COMP-1.
+           02 AI-TRACK-Y COMP-1.
+
+       01 FORCE-AI-FLAG PIC 9(1) VALUE 0.
+
+      *> which side of the table this call is driving: 0 = left
+      *> (player) side, 1 = right (enemy) side. Used by MOVE-ENEMY-BY-AI
+      *> to decide which half of the court the ball has to be on before
+      *> this paddle reacts to it.
+       01 PADDLE-SIDE-FLAG PIC 9(1) VALUE 1.
+
+       PROCEDURE DIVISION USING
+           GAME BALL-POS ENEMY-RECT DELTA-TIME KEY-BINDINGS
+           GAME-SETTINGS AI-STATE FORCE-AI-FLAG PADDLE-SIDE-FLAG.
        UPDATE-ENEMY.
 
            COMPUTE SPEED-Y = 0.
 
-           COMPUTE DIRECTION-Y = BALL-POS-Y - ENEMY-POS-Y.
+      *> attract mode drives both paddles through this same entry
+      *> point and needs the AI branch every time, regardless of
+      *> whatever GAME-NETWORK-MODE/GAME-TWO-PLAYER-FLAG a real
+      *> cabinet happens to be configured for.
+           IF FORCE-AI-FLAG = 1 THEN
+               PERFORM MOVE-ENEMY-BY-AI
+           ELSE
+               IF GAME-NETWORK-MODE NOT = 0 THEN
+                   PERFORM MOVE-ENEMY-BY-NETWORK
+               ELSE
+                   IF GAME-TWO-PLAYER-FLAG = 1 THEN
+                       PERFORM MOVE-ENEMY-BY-HAND
+                   ELSE
+                       PERFORM MOVE-ENEMY-BY-AI
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE AI-POS-Y = AI-POS-Y + SPEED-Y * DELTA-TIME.
+
+           IF AI-POS-Y < 0 THEN
+               MOVE 0 TO AI-POS-Y
+           END-IF
+
+           IF AI-POS-Y > GAME-HEIGHT - ENEMY-H THEN
+               COMPUTE AI-POS-Y = GAME-HEIGHT - ENEMY-H
+           END-IF
+
+           MOVE AI-POS-Y TO ENEMY-Y.
+
+           IF GAME-PADDLE-SPRITE-PATH NOT = SPACES THEN
+               CALL "DrawSprite" USING
+                   BY REFERENCE GAME
+                   BY REFERENCE GAME-PADDLE-SPRITE-PATH
+                   BY REFERENCE ENEMY-RECT
+               END-CALL
+           ELSE
+               CALL "SDL_RenderFillRect" USING
+                  BY VALUE SDL-RENDERER
+                  BY REFERENCE ENEMY-RECT
+               END-CALL
+           END-IF.
+           EXIT PROGRAM.
+
+       MOVE-ENEMY-BY-AI.
+           PERFORM SET-DIFFICULTY-TUNING.
+
+           COMPUTE AI-TRACK-Y =
+               AI-TRACK-Y +
+               (BALL-POS-Y - AI-TRACK-Y) * ENEMY-LAG-FACTOR.
+
+           COMPUTE DIRECTION-Y = AI-TRACK-Y - AI-POS-Y.
 
            IF DIRECTION-Y > 0 THEN
-               COMPUTE SPEED-Y = 200
+               COMPUTE SPEED-Y =
+                   SETTINGS-PADDLE-SPEED * ENEMY-SPEED-SCALE
            ELSE
                IF DIRECTION-Y < 0 THEN
-                   COMPUTE SPEED-Y = -200
+                   COMPUTE SPEED-Y =
+                       -SETTINGS-PADDLE-SPEED * ENEMY-SPEED-SCALE
                END-IF
            END-IF
 
-           IF BALL-POS-X < 640 / 2 THEN
-               COMPUTE SPEED-Y = 0
-           END-IF
-       
-           COMPUTE ENEMY-POS-Y = ENEMY-POS-Y + SPEED-Y * DELTA-TIME.
+      *> the paddle only reacts once the ball is on its own half of
+      *> the court -- a right-side paddle (PADDLE-SIDE-FLAG = 1) waits
+      *> for the ball to cross past center, a left-side one waits for
+      *> the mirror image of that.
+           IF PADDLE-SIDE-FLAG = 1 THEN
+               IF BALL-POS-X < GAME-WIDTH / 2 THEN
+                   COMPUTE SPEED-Y = 0
+               END-IF
+           ELSE
+               IF BALL-POS-X > GAME-WIDTH / 2 THEN
+                   COMPUTE SPEED-Y = 0
+               END-IF
+           END-IF.
 
-           IF ENEMY-POS-Y < 0 THEN
-               MOVE 0 TO ENEMY-POS-Y
-           END-IF
+       MOVE-ENEMY-BY-HAND.
+           CALL "check_key_state" USING
+               BY VALUE KB-P2-UP-SCANCODE
+               RETURNING P2-UP-KEY-STATE
+           END-CALL
 
-           IF ENEMY-POS-Y > GAME-HEIGHT - ENEMY-H THEN
-               COMPUTE ENEMY-POS-Y = GAME-HEIGHT - ENEMY-H
-           END-IF
+           CALL "check_key_state" USING
+               BY VALUE KB-P2-DOWN-SCANCODE
+               RETURNING P2-DOWN-KEY-STATE
+           END-CALL
+
+           IF P2-UP-KEY-STATE > 0 THEN
+               COMPUTE SPEED-Y = -SETTINGS-PADDLE-SPEED
+           ELSE
+               IF P2-DOWN-KEY-STATE > 0 THEN
+                   COMPUTE SPEED-Y = SETTINGS-PADDLE-SPEED
+               END-IF
+           END-IF.
 
-           MOVE ENEMY-POS-Y TO ENEMY-Y.
+       MOVE-ENEMY-BY-NETWORK.
+      *> the enemy paddle here mirrors the remote peer's own player
+      *> position, sent over the connection CreateGame set up in
+      *> GAME-NETWORK-SOCKET; a non-blocking recv keeps the frame from
+      *> stalling while the peer is between sends.
+           IF GAME-NETWORK-SOCKET >= 0 THEN
+               MOVE SPACES TO NET-RECV-BUFFER
+               CALL "recv" USING
+                   BY VALUE GAME-NETWORK-SOCKET
+                   BY REFERENCE NET-RECV-BUFFER
+                   BY VALUE 8
+                   BY VALUE 64
+                   RETURNING NET-RECV-LEN
+               END-CALL
 
-           CALL "SDL_RenderFillRect" USING
-              BY VALUE SDL-RENDERER
-              BY REFERENCE ENEMY-RECT
-           END-CALL.
-           EXIT PROGRAM.
+               IF NET-RECV-LEN > 0 THEN
+                   MOVE 0 TO NET-PEER-Y
+                   UNSTRING NET-RECV-BUFFER DELIMITED BY ALL SPACE
+                       INTO NET-PEER-Y
+                   END-UNSTRING
+                   MOVE NET-PEER-Y TO AI-POS-Y
+               END-IF
+           END-IF.
+
+       SET-DIFFICULTY-TUNING.
+           EVALUATE GAME-ENEMY-DIFFICULTY
+               WHEN 0
+                   MOVE 0.6 TO ENEMY-SPEED-SCALE
+                   MOVE 0.05 TO ENEMY-LAG-FACTOR
+               WHEN 2
+                   MOVE 1.3 TO ENEMY-SPEED-SCALE
+                   MOVE 1.0 TO ENEMY-LAG-FACTOR
+               WHEN OTHER
+                   MOVE 1.0 TO ENEMY-SPEED-SCALE
+                   MOVE 0.2 TO ENEMY-LAG-FACTOR
+           END-EVALUATE.
