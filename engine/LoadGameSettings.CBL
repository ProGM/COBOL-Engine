@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Reads the external tunable-speed settings file so ball
+      *          and paddle speed can be retuned per cabinet without a
+      *          recompile. Missing file keeps whatever defaults the
+      *          caller's GAME-SETTINGS record already carries.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoadGameSettings.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETTINGS-FILE ASSIGN TO "./data/settings.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SETTINGS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SETTINGS-FILE.
+       01  SETTINGS-RECORD.
+           05 CFG-BALL-SPEED      PIC 9(3).
+           05 CFG-PADDLE-SPEED    PIC 9(3).
+           05 CFG-MATCH-WINS      PIC 9(2).
+           05 CFG-SPEED-RAMP-RATE PIC 9(3).
+           05 CFG-MAX-BALL-SPEED  PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  SETTINGS-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 GAME-SETTINGS.
+           COPY GAMESETTINGS.
+
+       PROCEDURE DIVISION USING GAME-SETTINGS.
+       LOAD-GAME-SETTINGS-LOGIC.
+           OPEN INPUT SETTINGS-FILE.
+
+           IF SETTINGS-FILE-STATUS = "00" THEN
+               READ SETTINGS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-BALL-SPEED TO SETTINGS-BALL-SPEED
+                       MOVE CFG-PADDLE-SPEED TO SETTINGS-PADDLE-SPEED
+                       MOVE CFG-MATCH-WINS TO SETTINGS-MATCH-WINS
+                       MOVE CFG-SPEED-RAMP-RATE TO
+                           SETTINGS-SPEED-RAMP-RATE
+                       MOVE CFG-MAX-BALL-SPEED TO
+                           SETTINGS-MAX-BALL-SPEED
+               END-READ
+
+               CLOSE SETTINGS-FILE
+           ELSE
+               DISPLAY "Settings file not found, using defaults."
+           END-IF.
+
+           EXIT PROGRAM.
