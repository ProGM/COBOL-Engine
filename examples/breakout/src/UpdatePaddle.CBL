@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Moves the Breakout paddle left/right off the keyboard
+      *          and draws it, mirroring UpdatePlayer.CBL's pattern.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdatePaddle.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PADDLE-POS-X COMP-1 VALUE 288.
+       01 SPEED-X COMP-1 VALUE 0.
+
+       01 LEFT-KEY-STATE  USAGE BINARY-LONG.
+       01 RIGHT-KEY-STATE USAGE BINARY-LONG.
+
+       01 PADDLE-SPEED COMP-1 VALUE 300.
+
+       LINKAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+
+       01 PADDLE-RECT.
+           02 PADDLE-X USAGE SIGNED-INT VALUE 288.
+           02 PADDLE-Y USAGE SIGNED-INT VALUE 440.
+           02 PADDLE-W USAGE SIGNED-INT VALUE 64.
+           02 PADDLE-H USAGE SIGNED-INT VALUE 8.
+
+       01 DELTA-TIME COMP-1.
+
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       PROCEDURE DIVISION USING
+           GAME PADDLE-RECT DELTA-TIME KEY-BINDINGS.
+       UPDATE-PADDLE.
+           CALL "check_key_state" USING
+               BY VALUE KB-LEFT-SCANCODE
+               RETURNING LEFT-KEY-STATE
+           END-CALL
+
+           CALL "check_key_state" USING
+               BY VALUE KB-RIGHT-SCANCODE
+               RETURNING RIGHT-KEY-STATE
+           END-CALL
+
+           COMPUTE SPEED-X = 0.
+
+           IF LEFT-KEY-STATE > 0 THEN
+               COMPUTE SPEED-X = -PADDLE-SPEED
+           ELSE
+               IF RIGHT-KEY-STATE > 0 THEN
+                   COMPUTE SPEED-X = PADDLE-SPEED
+               END-IF
+           END-IF.
+
+           COMPUTE PADDLE-POS-X = PADDLE-POS-X + SPEED-X * DELTA-TIME.
+
+           IF PADDLE-POS-X < 0 THEN
+               MOVE 0 TO PADDLE-POS-X
+           END-IF
+
+           IF PADDLE-POS-X > GAME-WIDTH - PADDLE-W THEN
+               COMPUTE PADDLE-POS-X = GAME-WIDTH - PADDLE-W
+           END-IF
+
+           MOVE PADDLE-POS-X TO PADDLE-X.
+
+           CALL "SDL_RenderFillRect" USING
+              BY VALUE SDL-RENDERER
+              BY REFERENCE PADDLE-RECT
+           END-CALL.
+
+           EXIT PROGRAM.
