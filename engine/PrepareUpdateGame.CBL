@@ -13,20 +13,40 @@
        01  CURRENT-TIME       PIC 9(10) COMP-5 VALUE 0.
        01  LAST-TIME          PIC 9(10) COMP-5 VALUE 0.
        01  THOUSAND           COMP-1 VALUE 1000.0.
+       01  MAX-DELTA-TIME     COMP-1 VALUE 0.25.
+
+       01  FRAME-TARGET-MS    PIC 9(10) COMP-5 VALUE 0.
+       01  FRAME-ELAPSED-MS   PIC 9(10) COMP-5 VALUE 0.
+
+       01  PALETTE-CLEAR-COLOR.
+           05 PALETTE-CLEAR-R USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-CLEAR-G USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-CLEAR-B USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-CLEAR-A USAGE BINARY-CHAR UNSIGNED VALUE 255.
+
+       01  PALETTE-DRAW-COLOR.
+           05 PALETTE-DRAW-R USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-DRAW-G USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-DRAW-B USAGE BINARY-CHAR UNSIGNED.
+           05 PALETTE-DRAW-A USAGE BINARY-CHAR UNSIGNED VALUE 255.
 
        LINKAGE SECTION.
            01 GAME.
-              02 SDL-WINDOW USAGE POINTER.
-              02 SDL-RENDERER USAGE POINTER.
-              02 GAME-WIDTH PIC 9(3) VALUE 640.
-              02 GAME-HEIGHT PIC 9(3) VALUE 480.
-              02 GAME-NAME PIC X(20).
+              COPY GAMEFLDS.
 
            01 DELTA-TIME COMP-1 VALUE 0.
-       
-       
+
+       01 SDL-STATUS USAGE SIGNED-INT.
+       01 ERROR-MESSAGE PIC X(255).
+
        PROCEDURE DIVISION USING GAME DELTA-TIME.
        PREPARE-UPDATE-GAME-LOGIC.
+           IF GAME-VSYNC-FLAG = 0 AND GAME-TARGET-FPS > 0 THEN
+               PERFORM CAP-FRAME-RATE
+           END-IF.
+
+           PERFORM SET-PALETTE-COLORS.
+
            CALL "SDL_GetTicks"
                RETURNING CURRENT-TIME
            END-CALL.
@@ -34,25 +54,94 @@
            SUBTRACT LAST-TIME FROM CURRENT-TIME GIVING TEMP-DELTA.
            COMPUTE DELTA-TIME = TEMP-DELTA / THOUSAND.
 
+      *> a paused/minimized window, a breakpoint, or the very first
+      *> frame (LAST-TIME still zero) can all produce a huge gap here;
+      *> clamp it so physics never takes a single catastrophic jump.
+           IF DELTA-TIME > MAX-DELTA-TIME THEN
+               MOVE MAX-DELTA-TIME TO DELTA-TIME
+           END-IF.
+
            MOVE CURRENT-TIME TO LAST-TIME.
 
            CALL "SDL_SetRenderDrawColor" USING
               BY VALUE SDL-RENDERER
-              BY VALUE 0
-              BY VALUE 0
-              BY VALUE 0
-              BY VALUE 255
+              BY VALUE PALETTE-CLEAR-R
+              BY VALUE PALETTE-CLEAR-G
+              BY VALUE PALETTE-CLEAR-B
+              BY VALUE PALETTE-CLEAR-A
+              RETURNING SDL-STATUS
+           END-CALL.
+
+           IF SDL-STATUS NOT = 0
+               MOVE "SDL_SetRenderDrawColor failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "PrepareUpdateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+           END-IF.
+
+           CALL "SDL_RenderClear" USING
+              BY VALUE SDL-RENDERER
+              RETURNING SDL-STATUS
            END-CALL.
 
-           CALL "SDL_RenderClear" USING BY VALUE SDL-RENDERER END-CALL.
+           IF SDL-STATUS NOT = 0
+               MOVE "SDL_RenderClear failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "PrepareUpdateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+           END-IF.
 
            CALL "SDL_SetRenderDrawColor" USING
               BY VALUE SDL-RENDERER
-              BY VALUE 255
-              BY VALUE 255
-              BY VALUE 255
-              BY VALUE 255
+              BY VALUE PALETTE-DRAW-R
+              BY VALUE PALETTE-DRAW-G
+              BY VALUE PALETTE-DRAW-B
+              BY VALUE PALETTE-DRAW-A
            END-CALL.
-           
+
            EXIT PROGRAM.
 
+       SET-PALETTE-COLORS.
+      *> 0 = normal (white on black), 1 = high-contrast (bright yellow
+      *> on black), 2 = colorblind-safe (sky blue on black, avoiding
+      *> the red/green confusion pairs).
+           MOVE 0 TO PALETTE-CLEAR-R.
+           MOVE 0 TO PALETTE-CLEAR-G.
+           MOVE 0 TO PALETTE-CLEAR-B.
+
+           EVALUATE GAME-PALETTE
+               WHEN 1
+                   MOVE 255 TO PALETTE-DRAW-R
+                   MOVE 255 TO PALETTE-DRAW-G
+                   MOVE 0   TO PALETTE-DRAW-B
+               WHEN 2
+                   MOVE 0   TO PALETTE-DRAW-R
+                   MOVE 191 TO PALETTE-DRAW-G
+                   MOVE 255 TO PALETTE-DRAW-B
+               WHEN OTHER
+                   MOVE 255 TO PALETTE-DRAW-R
+                   MOVE 255 TO PALETTE-DRAW-G
+                   MOVE 255 TO PALETTE-DRAW-B
+           END-EVALUATE.
+
+       CAP-FRAME-RATE.
+           COMPUTE FRAME-TARGET-MS = 1000 / GAME-TARGET-FPS.
+
+           CALL "SDL_GetTicks"
+               RETURNING CURRENT-TIME
+           END-CALL.
+
+           COMPUTE FRAME-ELAPSED-MS = CURRENT-TIME - LAST-TIME.
+
+           IF FRAME-ELAPSED-MS < FRAME-TARGET-MS THEN
+               COMPUTE FRAME-ELAPSED-MS =
+                   FRAME-TARGET-MS - FRAME-ELAPSED-MS
+               CALL "SDL_Delay" USING
+                   BY VALUE FRAME-ELAPSED-MS
+               END-CALL
+           END-IF.
+
