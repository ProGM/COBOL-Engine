@@ -13,12 +13,13 @@
        01 SPEED-Y COMP-1 VALUE -20.
 
        01 NUMBER-OF-ELEMENTS USAGE SIGNED-INT VALUE 0.
-       
-       01 W-KEY-SCANCODE USAGE BINARY-LONG VALUE 26.
-       01 W-KEY-STATE USAGE BINARY-LONG.
 
-       01 S-KEY-SCANCODE USAGE BINARY-LONG VALUE 22.
-       01 S-KEY-STATE USAGE BINARY-LONG.
+       01 UP-KEY-STATE USAGE BINARY-LONG.
+       01 DOWN-KEY-STATE USAGE BINARY-LONG.
+
+       01 NET-SEND-BUFFER PIC X(8).
+       01 NET-SEND-LEN USAGE BINARY-LONG.
+       01 NET-PLAYER-POS-Y PIC S9(4).
 
        LINKAGE SECTION.
        01 PLAYER-RECT.
@@ -28,34 +29,58 @@
            02 PLAYER-H USAGE SIGNED-INT VALUE 32.
 
        01 GAME.
-           02 SDL-WINDOW USAGE POINTER.
-           02 SDL-RENDERER USAGE POINTER.
-           02 GAME-WIDTH PIC 9(3) VALUE 640.
-           02 GAME-HEIGHT PIC 9(3) VALUE 480.
+           COPY GAMEFLDS.
 
        01 DELTA-TIME COMP-1.
        01 DIRECTION PIC S9(3).
-              
-       PROCEDURE DIVISION USING GAME PLAYER-RECT DELTA-TIME.
+
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       01 JOYSTICK-AXIS-VALUE USAGE SIGNED-INT VALUE 0.
+
+       01 GAME-SETTINGS.
+           COPY GAMESETTINGS.
+
+       PROCEDURE DIVISION USING
+           GAME PLAYER-RECT DELTA-TIME KEY-BINDINGS GAME-SETTINGS.
        UPDATE-PLAYER.
 
            CALL "check_key_state" USING
-               BY VALUE W-KEY-SCANCODE
-               RETURNING W-KEY-STATE
+               BY VALUE KB-P1-UP-SCANCODE
+               RETURNING UP-KEY-STATE
            END-CALL
 
            CALL "check_key_state" USING
-               BY VALUE S-KEY-SCANCODE
-               RETURNING S-KEY-STATE
+               BY VALUE KB-P1-DOWN-SCANCODE
+               RETURNING DOWN-KEY-STATE
            END-CALL
 
+           MOVE 0 TO JOYSTICK-AXIS-VALUE.
+
+           IF GAME-JOYSTICK-PTR NOT = NULL THEN
+               CALL "SDL_JoystickGetAxis" USING
+                   BY VALUE GAME-JOYSTICK-PTR
+                   BY VALUE 1
+                   RETURNING JOYSTICK-AXIS-VALUE
+               END-CALL
+           END-IF.
+
            COMPUTE SPEED-Y = 0.
 
-           IF W-KEY-STATE > 0 THEN
-               COMPUTE SPEED-Y = -200
+           IF UP-KEY-STATE > 0 THEN
+               COMPUTE SPEED-Y = -SETTINGS-PADDLE-SPEED
            ELSE
-               IF S-KEY-STATE > 0 THEN
-                   COMPUTE SPEED-Y = 200
+               IF DOWN-KEY-STATE > 0 THEN
+                   COMPUTE SPEED-Y = SETTINGS-PADDLE-SPEED
+               ELSE
+                   IF JOYSTICK-AXIS-VALUE > 8000 THEN
+                       COMPUTE SPEED-Y = SETTINGS-PADDLE-SPEED
+                   ELSE
+                       IF JOYSTICK-AXIS-VALUE < -8000 THEN
+                           COMPUTE SPEED-Y = -SETTINGS-PADDLE-SPEED
+                       END-IF
+                   END-IF
                END-IF
            END-IF
        
@@ -71,9 +96,31 @@
 
            MOVE PLAYER-POS-Y TO PLAYER-Y.
 
-           CALL "SDL_RenderFillRect" USING
-              BY VALUE SDL-RENDERER
-              BY REFERENCE PLAYER-RECT
-           END-CALL.
+           IF GAME-NETWORK-SOCKET >= 0 THEN
+               COMPUTE NET-PLAYER-POS-Y = PLAYER-POS-Y
+               MOVE SPACES TO NET-SEND-BUFFER
+               STRING NET-PLAYER-POS-Y DELIMITED BY SIZE
+                   INTO NET-SEND-BUFFER
+               CALL "send" USING
+                   BY VALUE GAME-NETWORK-SOCKET
+                   BY REFERENCE NET-SEND-BUFFER
+                   BY VALUE 8
+                   BY VALUE 64
+                   RETURNING NET-SEND-LEN
+               END-CALL
+           END-IF.
+
+           IF GAME-PADDLE-SPRITE-PATH NOT = SPACES THEN
+               CALL "DrawSprite" USING
+                   BY REFERENCE GAME
+                   BY REFERENCE GAME-PADDLE-SPRITE-PATH
+                   BY REFERENCE PLAYER-RECT
+               END-CALL
+           ELSE
+               CALL "SDL_RenderFillRect" USING
+                  BY VALUE SDL-RENDERER
+                  BY REFERENCE PLAYER-RECT
+               END-CALL
+           END-IF.
            EXIT PROGRAM.
 
