@@ -12,26 +12,42 @@
            01 E.
              05 E_TYPE USAGE BINARY-INT UNSIGNED.
              05 USAGE BINARY-CHAR OCCURS 60 TIMES.
+           01 E-WINDOW-VIEW REDEFINES E.
+             05 EW-TYPE USAGE BINARY-INT UNSIGNED.
+             05 EW-TIMESTAMP USAGE BINARY-INT UNSIGNED.
+             05 EW-WINDOW-ID USAGE BINARY-INT UNSIGNED.
+             05 EW-EVENT USAGE BINARY-CHAR UNSIGNED.
+             05 EW-PADDING PIC X(3).
+             05 EW-DATA1 USAGE SIGNED-INT.
+             05 EW-DATA2 USAGE SIGNED-INT.
+             05 EW-FILLER PIC X(40).
            77 E_RETURN PIC 9(1).
 
        LINKAGE SECTION.
            01 GAME.
-              02 SDL-WINDOW USAGE POINTER.
-              02 SDL-RENDERER USAGE POINTER.
-              02 GAME-WIDTH PIC 9(3) VALUE 640.
-              02 GAME-HEIGHT PIC 9(3) VALUE 480.
-              02 GAME-NAME PIC X(20).
+              COPY GAMEFLDS.
 
            01 EXIT-CODE USAGE BINARY-LONG.
 
+       01 SDL-STATUS USAGE SIGNED-INT.
+       01 ERROR-MESSAGE PIC X(255).
+
        PROCEDURE DIVISION USING GAME EXIT-CODE.
        COMPLETE-UPDATE-GAME.
            CALL "SDL_RenderPresent"
               USING BY VALUE SDL-RENDERER
+              RETURNING SDL-STATUS
            END-CALL.
 
-           CALL "SDL_Delay" USING BY VALUE 1 END-CALL.
-           
+           IF SDL-STATUS NOT = 0
+               MOVE "SDL_RenderPresent failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CompleteUpdateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+           END-IF.
+
            PERFORM CHECK_QUIT.
 
            EXIT PROGRAM.
@@ -44,7 +60,13 @@
            PERFORM UNTIL E_RETURN EQUALS 0
              IF E_TYPE=256 THEN
               MOVE 256 TO EXIT-CODE
-              STOP RUN
+              CALL "LogSessionEvent" USING
+                  BY REFERENCE "Quit requested, ending session"
+              END-CALL
+             END-IF
+             IF E_TYPE = 512 AND EW-EVENT = 5 THEN
+              MOVE EW-DATA1 TO GAME-WIDTH
+              MOVE EW-DATA2 TO GAME-HEIGHT
              END-IF
              CALL "SDL_PollEvent"
               USING BY REFERENCE E
