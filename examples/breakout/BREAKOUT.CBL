@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Breakout-style brick game, built on the same GAME
+      *          record and CreateGame/PrepareUpdateGame/
+      *          CompleteUpdateGame/DrawText calls PONG.CBL uses, to
+      *          prove the engine API generalizes past one game.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BREAKOUT-METHOD.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+      *> GAME-STATE: 0 = game, 1 = gameover, 2 = victory
+           02 GAME-STATE PIC 9(3) VALUE 0.
+
+       01 BALL-POS.
+           02 BALL-POS-X COMP-1 VALUE 320.
+           02 BALL-POS-Y COMP-1 VALUE 300.
+
+       01 PADDLE-RECT.
+           02 PADDLE-X USAGE SIGNED-INT VALUE 288.
+           02 PADDLE-Y USAGE SIGNED-INT VALUE 440.
+           02 PADDLE-W USAGE SIGNED-INT VALUE 64.
+           02 PADDLE-H USAGE SIGNED-INT VALUE 8.
+
+       01 BRICK-FIELD.
+           05 BRICK OCCURS 40 TIMES.
+               10 BRICK-X USAGE SIGNED-INT.
+               10 BRICK-Y USAGE SIGNED-INT.
+               10 BRICK-W USAGE SIGNED-INT VALUE 60.
+               10 BRICK-H USAGE SIGNED-INT VALUE 20.
+               10 BRICK-ALIVE PIC 9(1) VALUE 1.
+       01 BRICK-ROW PIC 9(2).
+       01 BRICK-COL PIC 9(2).
+       01 BRICK-INDEX PIC 9(3).
+       01 BRICKS-REMAINING PIC 9(3) VALUE 40.
+
+       01 DELTA-TIME COMP-1 VALUE 0.
+
+       01 DEFAULT-FONT-PATH PIC X(255) VALUE "./fonts/visitor1.ttf".
+
+       01 UPDATE-EXIT-CODE USAGE BINARY-LONG VALUE 0.
+
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "Starting Breakout..."
+
+           PERFORM SETUP-BRICKS.
+
+           CALL "LoadGameConfig" USING
+              BY REFERENCE GAME
+           END-CALL.
+
+           CALL "LoadKeyBindings" USING
+              BY REFERENCE KEY-BINDINGS
+           END-CALL.
+
+           CALL "CreateGame" USING
+              BY REFERENCE GAME
+           END-CALL.
+
+           PERFORM UPDATE-GAME FOREVER.
+           GOBACK.
+       SETUP-BRICKS.
+           MOVE 0 TO BRICK-INDEX.
+           PERFORM VARYING BRICK-ROW FROM 1 BY 1 UNTIL BRICK-ROW > 5
+               PERFORM VARYING BRICK-COL FROM 1 BY 1 UNTIL BRICK-COL > 8
+                   ADD 1 TO BRICK-INDEX
+                   COMPUTE BRICK-X (BRICK-INDEX) =
+                       (BRICK-COL - 1) * 64 + 32
+                   COMPUTE BRICK-Y (BRICK-INDEX) =
+                       (BRICK-ROW - 1) * 24 + 40
+                   MOVE 1 TO BRICK-ALIVE (BRICK-INDEX)
+               END-PERFORM
+           END-PERFORM.
+       UPDATE-GAME.
+           CALL "PrepareUpdateGame" USING
+                BY REFERENCE GAME
+                BY REFERENCE DELTA-TIME
+           END-CALL.
+
+           IF GAME-STATE EQUALS 0 THEN
+               PERFORM UPDATE_BASE_GAME
+           ELSE
+                IF GAME-STATE EQUALS 1 THEN
+                     PERFORM UPDATE_GAMEOVER
+                ELSE
+                     PERFORM UPDATE_VICTORY
+                END-IF
+           END-IF.
+
+           CALL "CompleteUpdateGame" USING
+                BY REFERENCE GAME
+                BY REFERENCE UPDATE-EXIT-CODE
+           END-CALL.
+
+           IF UPDATE-EXIT-CODE = 256 THEN
+               DISPLAY "Exit"
+               CALL "TTF_Quit"
+               STOP RUN
+           END-IF.
+       UPDATE_BASE_GAME.
+           CALL "UpdatePaddle" USING
+                BY REFERENCE GAME
+                BY REFERENCE PADDLE-RECT
+                BY REFERENCE DELTA-TIME
+                BY REFERENCE KEY-BINDINGS
+           END-CALL.
+
+           CALL "UpdateBreakoutBall" USING
+                BY REFERENCE GAME
+                BY REFERENCE BALL-POS
+                BY REFERENCE PADDLE-RECT
+                BY REFERENCE BRICK-FIELD
+                BY REFERENCE BRICKS-REMAINING
+                BY REFERENCE DELTA-TIME
+                BY REFERENCE GAME-STATE
+           END-CALL.
+       UPDATE_GAMEOVER.
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE "Game Over"
+                BY REFERENCE LENGTH OF "Game Over"
+                BY REFERENCE 320
+                BY REFERENCE 240
+                BY REFERENCE 80
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+       UPDATE_VICTORY.
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE "All Bricks Cleared"
+                BY REFERENCE LENGTH OF "All Bricks Cleared"
+                BY REFERENCE 320
+                BY REFERENCE 240
+                BY REFERENCE 60
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+       END PROGRAM BREAKOUT-METHOD.
