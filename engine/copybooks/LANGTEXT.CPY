@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Player-facing UI strings, externalized out of PONG.CBL's
+      * DrawText call sites so a cabinet can switch language without a
+      * recompile. Included with COPY LANGTEXT inside a caller's own
+      * "01 LANG-TEXT." group. Defaults here are English and are what
+      * stays in effect if LoadLanguage can't find a matching record
+      * for GAME-LANGUAGE.
+      ******************************************************************
+           02 LANG-GAMEOVER-TEXT       PIC X(40) VALUE 'Game Over'.
+           02 LANG-VICTORY-TEXT        PIC X(40) VALUE 'Victory'.
+           02 LANG-PAUSED-TEXT         PIC X(40) VALUE 'Paused'.
+           02 LANG-RESTART-TEXT        PIC X(40)
+               VALUE 'Press any key to play again'.
+           02 LANG-PLAYER-SCORE-PREFIX PIC X(2) VALUE 'P '.
+           02 LANG-ENEMY-SCORE-PREFIX  PIC X(2) VALUE 'E '.
+           02 LANG-CREDITS-TEXT        PIC X(40)
+               VALUE 'A ProGM production'.
+           02 LANG-TITLE-PROMPT-TEXT   PIC X(40)
+               VALUE 'Press Start'.
+           02 LANG-REPLAY-LABEL-TEXT   PIC X(40)
+               VALUE 'Replay'.
+           02 LANG-REMAP-PROMPT-TEXT   PIC X(40)
+               VALUE 'Press a key to rebind'.
+           02 LANG-REMAP-DONE-TEXT     PIC X(40)
+               VALUE 'Bindings saved'.
+           02 LANG-ATTRACT-LABEL-TEXT  PIC X(40)
+               VALUE 'Demo Mode'.
