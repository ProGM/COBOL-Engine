@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Shared audit-trail logger. Appends a timestamped line
+      *          to ./data/session_audit.log so start-up and shutdown
+      *          of a cabinet session can be reconstructed later.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LogSessionEvent.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "./data/session_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-FILE-STATUS PIC X(2).
+       01  DISPLAY-TICKS PIC 9(10).
+
+       LINKAGE SECTION.
+       01 AUDIT-EVENT-TEXT PIC X(80).
+
+       PROCEDURE DIVISION USING AUDIT-EVENT-TEXT.
+       LOG-SESSION-EVENT-LOGIC.
+           CALL "SDL_GetTicks" RETURNING DISPLAY-TICKS END-CALL.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+           IF AUDIT-LOG-FILE-STATUS = "05"
+           OR AUDIT-LOG-FILE-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING
+               "[t+" DISPLAY-TICKS "ms] " AUDIT-EVENT-TEXT
+               DELIMITED BY SIZE
+               INTO AUDIT-LOG-LINE
+           END-STRING.
+
+           WRITE AUDIT-LOG-LINE.
+
+           CLOSE AUDIT-LOG-FILE.
+
+           EXIT PROGRAM.
