@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Tunable gameplay speed constants, externalized out of
+      * UpdateBall/UpdatePlayer/UpdateEnemy so a cabinet can be tuned
+      * without a recompile. Included with COPY GAMESETTINGS inside a
+      * caller's own "01 GAME-SETTINGS." group.
+      ******************************************************************
+           02 SETTINGS-BALL-SPEED    COMP-1 VALUE 200.
+           02 SETTINGS-PADDLE-SPEED  COMP-1 VALUE 200.
+           02 SETTINGS-MATCH-WINS    PIC 9(2) VALUE 3.
+      *> rallies a side must win to take the match (best-of-N scoring)
+           02 SETTINGS-SPEED-RAMP-RATE COMP-1 VALUE 15.
+           02 SETTINGS-MAX-BALL-SPEED  COMP-1 VALUE 450.
+      *> the longer a rally runs, the faster the ball gets: ramp-rate is
+      *> added to the base ball speed per second of uninterrupted rally,
+      *> capped at max-ball-speed so it never runs away
