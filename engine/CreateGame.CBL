@@ -8,67 +8,144 @@
        PROGRAM-ID. CreateGame.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 NET-ADDR.
+           02 NET-SIN-FAMILY   USAGE BINARY-SHORT UNSIGNED VALUE 2.
+           02 NET-SIN-PORT     USAGE BINARY-SHORT UNSIGNED.
+           02 NET-SIN-ADDR     USAGE BINARY-LONG UNSIGNED.
+           02 NET-SIN-ZERO     PIC X(8) VALUE SPACES.
+       01 NET-ADDR-LEN         USAGE BINARY-LONG VALUE 16.
+       01 NET-LISTEN-FD        USAGE BINARY-LONG VALUE -1.
+       01 NET-STATUS           USAGE BINARY-LONG.
+       01 ICON-SURFACE         USAGE POINTER.
+       01 MIX-VOLUME-LEVEL     USAGE SIGNED-INT.
+
        LINKAGE SECTION.
            01 GAME.
-              02 SDL-WINDOW USAGE POINTER.
-              02 SDL-RENDERER USAGE POINTER.
-              02 GAME-WIDTH PIC 9(3) VALUE 640.
-              02 GAME-HEIGHT PIC 9(3) VALUE 480.
-              02 GAME-NAME PIC X(20).
-       
+              COPY GAMEFLDS.
+
            01 SDL-STATUS       USAGE SIGNED-INT.
-           01 NULL-POINTER     USAGE POINTER VALUE IS NULL.
            01 ERROR-MESSAGE    PIC X(255).
+           01 JOYSTICK-COUNT   USAGE SIGNED-INT.
+           01 RENDERER-FLAGS   USAGE SIGNED-INT VALUE 1.
+           01 WINDOW-FLAGS     USAGE SIGNED-INT VALUE 2.
 
        PROCEDURE DIVISION USING GAME.
        CREATE-GAME-LOGIC.
 
            CALL "SDL_Init" USING
                BY VALUE 62001
-               RETURNING SDL-WINDOW
+               RETURNING SDL-STATUS
            END-CALL.
 
-           CALL "TTF_Init".
-
            IF SDL-STATUS NOT = 0
-               DISPLAY "SDL_Init failed. Exiting."
-            *>    MOVE NULL-POINTER TO SDL-WINDOW
-            *>    MOVE NULL-POINTER TO SDL-RENDERER
+               MOVE "SDL_Init failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               MOVE NULL TO SDL-WINDOW
+               MOVE NULL TO SDL-RENDERER
                EXIT PROGRAM
            END-IF.
 
+           CALL "TTF_Init" RETURNING SDL-STATUS END-CALL.
+
+           IF SDL-STATUS NOT = 0
+               MOVE "TTF_Init failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+           END-IF.
+
+           CALL "Mix_OpenAudio" USING
+               BY VALUE 44100
+               BY VALUE 32784
+               BY VALUE 2
+               BY VALUE 2048
+               RETURNING SDL-STATUS
+           END-CALL.
+
+           IF SDL-STATUS NOT = 0
+               MOVE "Mix_OpenAudio failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+           END-IF.
+
+           COMPUTE MIX-VOLUME-LEVEL = GAME-VOLUME * 128 / 100.
+           CALL "Mix_Volume" USING
+               BY VALUE -1
+               BY VALUE MIX-VOLUME-LEVEL
+           END-CALL.
+
            DISPLAY "Creating window."
 
+           MOVE 2 TO WINDOW-FLAGS.
+           ADD 32 TO WINDOW-FLAGS.
+
+           IF GAME-HEADLESS-FLAG = 1 THEN
+               ADD 8 TO WINDOW-FLAGS
+           END-IF.
+
            CALL "SDL_CreateWindow" USING
                BY REFERENCE GAME-NAME
                BY VALUE GAME-WIDTH
                BY VALUE GAME-HEIGHT
                BY VALUE GAME-WIDTH
                BY VALUE GAME-HEIGHT
-               BY VALUE 2
+               BY VALUE WINDOW-FLAGS
                RETURNING SDL-WINDOW
            END-CALL.
 
-        *>    SEGMENTATION FAULT WHEN RUNNING THIS
-        *>    IF SDL-WINDOW = NULL-POINTER
-        *>        DISPLAY "SDL_CreateWindow failed. Exiting."
-        *>        MOVE NULL-POINTER TO SDL-RENDERER
-        *>        EXIT PROGRAM
-        *>    END-IF.
+      *> the earlier segfault here came from comparing against a
+      *> LINKAGE SECTION pointer that was never actually NULL at
+      *> runtime (VALUE clauses aren't honored on LINKAGE items) --
+      *> comparing against the NULL keyword itself, the same way
+      *> DrawText's font-cache check does, is what actually works.
+           IF SDL-WINDOW = NULL
+               MOVE 0 TO SDL-STATUS
+               MOVE "SDL_CreateWindow failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               MOVE NULL TO SDL-RENDERER
+               EXIT PROGRAM
+           END-IF.
+
+           IF GAME-ICON-PATH NOT = SPACES THEN
+               PERFORM SET-WINDOW-ICON
+           END-IF.
+
+           MOVE 1 TO RENDERER-FLAGS.
+           IF GAME-VSYNC-FLAG = 1 THEN
+               ADD 4 TO RENDERER-FLAGS
+           END-IF.
 
            CALL "SDL_CreateRenderer" USING
                BY VALUE SDL-WINDOW
                BY VALUE -1
-               BY VALUE 1
+               BY VALUE RENDERER-FLAGS
                RETURNING SDL-RENDERER
            END-CALL.
 
-        *>    SEGMENTATION FAULT WHEN RUNNING THIS
-        *>    IF SDL-RENDERER = NULL-POINTER
-        *>        DISPLAY "SDL_CreateRenderer failed. Exiting."
-        *>        EXIT PROGRAM
-        *>    END-IF.
-
+           IF SDL-RENDERER = NULL
+               MOVE 0 TO SDL-STATUS
+               MOVE "SDL_CreateRenderer failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               EXIT PROGRAM
+           END-IF.
 
            CALL "SDL_SetRenderDrawColor" USING
                BY VALUE SDL-RENDERER
@@ -80,7 +157,144 @@
 
            CALL "SDL_RenderClear" USING BY VALUE SDL-RENDERER END-CALL.
 
+           IF GAME-FULLSCREEN-FLAG = 1 THEN
+               CALL "SDL_SetWindowFullscreen" USING
+                   BY VALUE SDL-WINDOW
+                   BY VALUE 4097
+               END-CALL
+           END-IF.
+
+           CALL "SDL_NumJoysticks" RETURNING JOYSTICK-COUNT END-CALL.
+
+           IF JOYSTICK-COUNT > 0 THEN
+               CALL "SDL_JoystickOpen" USING
+                   BY VALUE 0
+                   RETURNING GAME-JOYSTICK-PTR
+               END-CALL
+
+               IF GAME-JOYSTICK-PTR NOT = NULL THEN
+                   CALL "SDL_HapticOpenFromJoystick" USING
+                       BY VALUE GAME-JOYSTICK-PTR
+                       RETURNING GAME-HAPTIC-PTR
+                   END-CALL
+
+                   IF GAME-HAPTIC-PTR NOT = NULL THEN
+                       CALL "SDL_HapticRumbleInit" USING
+                           BY VALUE GAME-HAPTIC-PTR
+                       END-CALL
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF GAME-NETWORK-MODE NOT = 0 THEN
+               PERFORM SETUP-NETWORK-PEER
+           END-IF.
+
+           CALL "LogSessionEvent" USING
+               BY REFERENCE "Session started"
+           END-CALL.
+
            DISPLAY "Game window and renderer created successfully."
 
            EXIT PROGRAM.
 
+       SET-WINDOW-ICON.
+           CALL "IMG_Load" USING
+               BY REFERENCE GAME-ICON-PATH
+               RETURNING ICON-SURFACE
+           END-CALL.
+
+           IF ICON-SURFACE = NULL THEN
+               MOVE 0 TO SDL-STATUS
+               MOVE "IMG_Load failed for window icon" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "SDL_SetWindowIcon" USING
+               BY VALUE SDL-WINDOW
+               BY VALUE ICON-SURFACE
+           END-CALL.
+
+           CALL "SDL_FreeSurface" USING
+               BY VALUE ICON-SURFACE
+           END-CALL.
+
+       SETUP-NETWORK-PEER.
+      *> GAME-NETWORK-MODE 1 = host: bind/listen/accept a single peer.
+      *> GAME-NETWORK-MODE 2 = client: connect out to GAME-NETWORK-HOST.
+           CALL "socket" USING
+               BY VALUE 2
+               BY VALUE 1
+               BY VALUE 0
+               RETURNING GAME-NETWORK-SOCKET
+           END-CALL.
+
+           IF GAME-NETWORK-SOCKET < 0 THEN
+               MOVE 0 TO SDL-STATUS
+               MOVE "socket() failed for network mode" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               MOVE -1 TO GAME-NETWORK-SOCKET
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "htons" USING
+               BY VALUE GAME-NETWORK-PORT
+               RETURNING NET-SIN-PORT
+           END-CALL.
+
+           IF GAME-NETWORK-MODE = 1 THEN
+               MOVE 0 TO NET-SIN-ADDR
+               CALL "bind" USING
+                   BY VALUE GAME-NETWORK-SOCKET
+                   BY REFERENCE NET-ADDR
+                   BY VALUE NET-ADDR-LEN
+                   RETURNING NET-STATUS
+               END-CALL
+
+               CALL "listen" USING
+                   BY VALUE GAME-NETWORK-SOCKET
+                   BY VALUE 1
+                   RETURNING NET-STATUS
+               END-CALL
+
+               MOVE GAME-NETWORK-SOCKET TO NET-LISTEN-FD
+               CALL "accept" USING
+                   BY VALUE NET-LISTEN-FD
+                   BY REFERENCE NET-ADDR
+                   BY REFERENCE NET-ADDR-LEN
+                   RETURNING GAME-NETWORK-SOCKET
+               END-CALL
+           ELSE
+               CALL "inet_addr" USING
+                   BY REFERENCE GAME-NETWORK-HOST
+                   RETURNING NET-SIN-ADDR
+               END-CALL
+
+               CALL "connect" USING
+                   BY VALUE GAME-NETWORK-SOCKET
+                   BY REFERENCE NET-ADDR
+                   BY VALUE NET-ADDR-LEN
+                   RETURNING NET-STATUS
+               END-CALL
+           END-IF.
+
+           IF GAME-NETWORK-SOCKET < 0 THEN
+               MOVE 0 TO SDL-STATUS
+               MOVE "network peer connection failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "CreateGame"
+                   BY REFERENCE SDL-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               MOVE -1 TO GAME-NETWORK-SOCKET
+           END-IF.
+
