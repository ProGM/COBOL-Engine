@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Writes the current GAME record back out to the
+      *          external game-configuration file so changes made at
+      *          runtime -- a live window resize, a volume adjustment,
+      *          a palette/language pick -- persist to the next
+      *          session. Mirrors LoadGameConfig's record layout in
+      *          reverse.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SaveGameConfig.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "./data/game.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CFG-WIDTH  PIC 9(4).
+           05 CFG-HEIGHT PIC 9(4).
+           05 CFG-NAME   PIC X(40).
+           05 CFG-TWO-PLAYER PIC 9(1).
+           05 CFG-NETWORK-MODE PIC 9(1).
+           05 CFG-NETWORK-HOST PIC X(40).
+           05 CFG-NETWORK-PORT PIC 9(5).
+           05 CFG-PALETTE PIC 9(1).
+           05 CFG-LANGUAGE PIC X(5).
+           05 CFG-ICON-PATH PIC X(255).
+           05 CFG-VOLUME PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  CONFIG-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+
+       PROCEDURE DIVISION USING GAME.
+       SAVE-GAME-CONFIG-LOGIC.
+           OPEN OUTPUT CONFIG-FILE.
+
+           MOVE GAME-WIDTH TO CFG-WIDTH.
+           MOVE GAME-HEIGHT TO CFG-HEIGHT.
+           MOVE GAME-NAME TO CFG-NAME.
+           MOVE GAME-TWO-PLAYER-FLAG TO CFG-TWO-PLAYER.
+           MOVE GAME-NETWORK-MODE TO CFG-NETWORK-MODE.
+           MOVE GAME-NETWORK-HOST TO CFG-NETWORK-HOST.
+           MOVE GAME-NETWORK-PORT TO CFG-NETWORK-PORT.
+           MOVE GAME-PALETTE TO CFG-PALETTE.
+           MOVE GAME-LANGUAGE TO CFG-LANGUAGE.
+           MOVE GAME-ICON-PATH TO CFG-ICON-PATH.
+           MOVE GAME-VOLUME TO CFG-VOLUME.
+
+           WRITE CONFIG-RECORD.
+
+           CLOSE CONFIG-FILE.
+
+           EXIT PROGRAM.
