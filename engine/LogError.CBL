@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Shared error-logging paragraph for the engine. Every
+      *          SDL/TTF CALL that can fail should be followed by a
+      *          call here so field failures show up in a log instead
+      *          of silently vanishing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LogError.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "./data/engine_error.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE PIC X(255).
+
+       WORKING-STORAGE SECTION.
+       01  ERROR-LOG-FILE-STATUS PIC X(2).
+       01  DISPLAY-STATUS-CODE PIC S9(5).
+
+       LINKAGE SECTION.
+       01 LOG-SOURCE PIC X(40).
+       01 LOG-STATUS-CODE USAGE SIGNED-INT.
+       01 LOG-MESSAGE PIC X(255).
+
+       PROCEDURE DIVISION USING
+           LOG-SOURCE LOG-STATUS-CODE LOG-MESSAGE.
+       LOG-ERROR-LOGIC.
+           DISPLAY LOG-SOURCE ": " LOG-MESSAGE
+               " (status " LOG-STATUS-CODE ")".
+
+           OPEN EXTEND ERROR-LOG-FILE.
+
+           IF ERROR-LOG-FILE-STATUS = "05"
+           OR ERROR-LOG-FILE-STATUS = "35" THEN
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+           MOVE LOG-STATUS-CODE TO DISPLAY-STATUS-CODE.
+
+           MOVE SPACES TO ERROR-LOG-LINE.
+           STRING
+               LOG-SOURCE DELIMITED BY SPACE
+               ": " LOG-MESSAGE DELIMITED BY SIZE
+               " (status " DISPLAY-STATUS-CODE ")" DELIMITED BY SIZE
+               INTO ERROR-LOG-LINE
+           END-STRING.
+
+           WRITE ERROR-LOG-LINE.
+
+           CLOSE ERROR-LOG-FILE.
+
+           EXIT PROGRAM.
