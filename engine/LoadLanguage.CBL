@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Scans the external language-resource file for the row
+      *          matching GAME-LANGUAGE and loads its UI strings into
+      *          the caller's LANG-TEXT record. Missing file, or no
+      *          matching row, keeps whatever defaults LANGTEXT's own
+      *          VALUE clauses already gave the caller.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoadLanguage.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LANGUAGE-FILE ASSIGN TO "./data/lang.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LANGUAGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LANGUAGE-FILE.
+       01  LANGUAGE-RECORD.
+           05 LANG-REC-CODE            PIC X(5).
+           05 LANG-REC-GAMEOVER        PIC X(40).
+           05 LANG-REC-VICTORY         PIC X(40).
+           05 LANG-REC-PAUSED          PIC X(40).
+           05 LANG-REC-RESTART         PIC X(40).
+           05 LANG-REC-PLAYER-PREFIX   PIC X(2).
+           05 LANG-REC-ENEMY-PREFIX    PIC X(2).
+           05 LANG-REC-CREDITS         PIC X(40).
+           05 LANG-REC-TITLE-PROMPT    PIC X(40).
+           05 LANG-REC-REPLAY-LABEL    PIC X(40).
+           05 LANG-REC-REMAP-PROMPT    PIC X(40).
+           05 LANG-REC-REMAP-DONE      PIC X(40).
+           05 LANG-REC-ATTRACT-LABEL   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  LANGUAGE-FILE-STATUS PIC X(2).
+       01  LANGUAGE-EOF-FLAG    PIC 9(1) VALUE 0.
+       01  LANGUAGE-FOUND-FLAG  PIC 9(1) VALUE 0.
+
+       LINKAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+
+       01 LANG-TEXT.
+           COPY LANGTEXT.
+
+       PROCEDURE DIVISION USING GAME LANG-TEXT.
+       LOAD-LANGUAGE-LOGIC.
+           OPEN INPUT LANGUAGE-FILE.
+
+           IF LANGUAGE-FILE-STATUS = "00" THEN
+               PERFORM FIND-LANGUAGE-ROW
+                   UNTIL LANGUAGE-EOF-FLAG = 1
+                   OR LANGUAGE-FOUND-FLAG = 1
+
+               CLOSE LANGUAGE-FILE
+           ELSE
+               DISPLAY "Language file not found, using defaults."
+           END-IF.
+
+           EXIT PROGRAM.
+
+       FIND-LANGUAGE-ROW.
+           READ LANGUAGE-FILE
+               AT END
+                   MOVE 1 TO LANGUAGE-EOF-FLAG
+               NOT AT END
+                   IF LANG-REC-CODE = GAME-LANGUAGE THEN
+                       MOVE LANG-REC-GAMEOVER TO LANG-GAMEOVER-TEXT
+                       MOVE LANG-REC-VICTORY TO LANG-VICTORY-TEXT
+                       MOVE LANG-REC-PAUSED TO LANG-PAUSED-TEXT
+                       MOVE LANG-REC-RESTART TO LANG-RESTART-TEXT
+                       MOVE LANG-REC-PLAYER-PREFIX
+                           TO LANG-PLAYER-SCORE-PREFIX
+                       MOVE LANG-REC-ENEMY-PREFIX
+                           TO LANG-ENEMY-SCORE-PREFIX
+                       MOVE LANG-REC-CREDITS TO LANG-CREDITS-TEXT
+                       MOVE LANG-REC-TITLE-PROMPT
+                           TO LANG-TITLE-PROMPT-TEXT
+                       MOVE LANG-REC-REPLAY-LABEL
+                           TO LANG-REPLAY-LABEL-TEXT
+                       MOVE LANG-REC-REMAP-PROMPT
+                           TO LANG-REMAP-PROMPT-TEXT
+                       MOVE LANG-REC-REMAP-DONE
+                           TO LANG-REMAP-DONE-TEXT
+                       MOVE LANG-REC-ATTRACT-LABEL
+                           TO LANG-ATTRACT-LABEL-TEXT
+                       MOVE 1 TO LANGUAGE-FOUND-FLAG
+                   END-IF
+           END-READ.
