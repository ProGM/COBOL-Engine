@@ -9,7 +9,15 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 FONT-PTR USAGE POINTER.
+           01 FONT-CACHE.
+               05 FONT-CACHE-ENTRY OCCURS 8 TIMES.
+                   10 CACHE-FONT-PATH PIC X(255) VALUE SPACES.
+                   10 CACHE-FONT-SIZE USAGE SIGNED-INT VALUE 0.
+                   10 CACHE-FONT-PTR USAGE POINTER.
+
+           01 CACHE-INDEX USAGE SIGNED-INT VALUE 0.
+           01 FOUND-FONT-PTR USAGE POINTER.
+           01 FREE-SLOT USAGE SIGNED-INT VALUE 0.
 
            01 TEXT-COLOR.
                05 RED   PIC 9(3) USAGE COMP-5 VALUE 255.
@@ -20,45 +28,191 @@
            01 TEXT-SURFACE USAGE POINTER.
            01 TEXT-TEXTURE USAGE POINTER.
 
+           01 LOG-STATUS USAGE SIGNED-INT.
+           01 ERROR-MESSAGE PIC X(255).
+
            01 TEXT-RECT.
                05 TEXT-RECT-X USAGE SIGNED-INT VALUE 0.
                05 TEXT-RECT-Y USAGE SIGNED-INT VALUE 0.
                05 TEXT-RECT-W USAGE SIGNED-INT VALUE 640.
                05 TEXT-RECT-H USAGE SIGNED-INT VALUE 480.
 
+      *> word-wrap working storage: TEXT-CONTENT is split on spaces
+      *> into TEXT-LINE-ENTRY rows no wider than WRAP-CHARS-PER-LINE,
+      *> then each row is drawn through the same font-cache/texture
+      *> logic that used to run once for the whole string.
+           01 WRAP-CHARS-PER-LINE USAGE SIGNED-INT VALUE 0.
+           01 LINE-HEIGHT USAGE SIGNED-INT VALUE 0.
+           01 LINE-DRAW-Y USAGE SIGNED-INT VALUE 0.
+           01 BLOCK-START-Y USAGE SIGNED-INT VALUE 0.
+
+           01 TEXT-LINES.
+               05 TEXT-LINE-ENTRY OCCURS 10 TIMES PIC X(100)
+                   VALUE SPACES.
+
+           01 LINE-COUNT USAGE SIGNED-INT VALUE 0.
+           01 LINE-INDEX USAGE SIGNED-INT VALUE 0.
+
+           01 CURRENT-LINE-BUILD PIC X(100) VALUE SPACES.
+           01 CURRENT-LINE-LEN USAGE SIGNED-INT VALUE 0.
+           01 CANDIDATE-LINE PIC X(100) VALUE SPACES.
+
+           01 CURRENT-WORD PIC X(100) VALUE SPACES.
+           01 CURRENT-WORD-LEN USAGE SIGNED-INT VALUE 0.
+           01 NEW-LINE-LEN USAGE SIGNED-INT VALUE 0.
+           01 WORD-SCAN-POINTER USAGE SIGNED-INT VALUE 1.
+
        LINKAGE SECTION.
            01 GAME.
-              02 SDL-WINDOW USAGE POINTER.
-              02 SDL-RENDERER USAGE POINTER.
-              02 GAME-WIDTH PIC 9(3) VALUE 640.
-              02 GAME-HEIGHT PIC 9(3) VALUE 480.
-              02 GAME-NAME PIC X(20).
+              COPY GAMEFLDS.
 
            01 TEXT-CONTENT PIC X(100).
+           01 TEXT-LENGTH USAGE SIGNED-INT VALUE 100.
            01 TEXT-X USAGE SIGNED-INT VALUE 320.
            01 TEXT-Y USAGE SIGNED-INT VALUE 240.
            01 TEXT-SIZE USAGE SIGNED-INT VALUE 24.
-       
+           01 FONT-PATH PIC X(255).
+
        PROCEDURE DIVISION USING
-           GAME TEXT-CONTENT TEXT-X TEXT-Y TEXT-SIZE.
+           GAME TEXT-CONTENT TEXT-LENGTH TEXT-X TEXT-Y TEXT-SIZE
+           FONT-PATH.
        DRAW-TEXT-LOGIC.
+           PERFORM ENSURE-FONT-LOADED.
+           IF FOUND-FONT-PTR = NULL THEN
+               EXIT PROGRAM
+           END-IF.
+
+           COMPUTE WRAP-CHARS-PER-LINE = 1200 / TEXT-SIZE.
+           COMPUTE LINE-HEIGHT = TEXT-SIZE + 4.
+
+           PERFORM SPLIT-INTO-WRAPPED-LINES.
+
+           COMPUTE BLOCK-START-Y = TEXT-Y
+               - ((LINE-COUNT * LINE-HEIGHT) / 2)
+               + (LINE-HEIGHT / 2).
+
+           PERFORM VARYING LINE-INDEX FROM 1 BY 1
+               UNTIL LINE-INDEX > LINE-COUNT
+               COMPUTE LINE-DRAW-Y = BLOCK-START-Y
+                   + (LINE-INDEX - 1) * LINE-HEIGHT
+               PERFORM DRAW-ONE-LINE
+           END-PERFORM.
+
+           EXIT PROGRAM.
+
+       ENSURE-FONT-LOADED.
+           MOVE NULL TO FOUND-FONT-PTR.
+           MOVE 0 TO FREE-SLOT.
+
+           PERFORM VARYING CACHE-INDEX FROM 1 BY 1
+               UNTIL CACHE-INDEX > 8
+               IF CACHE-FONT-PATH (CACHE-INDEX) = FONT-PATH
+               AND CACHE-FONT-SIZE (CACHE-INDEX) = TEXT-SIZE THEN
+                   MOVE CACHE-FONT-PTR (CACHE-INDEX) TO FOUND-FONT-PTR
+               END-IF
+               IF FREE-SLOT = 0
+               AND CACHE-FONT-PATH (CACHE-INDEX) = SPACES THEN
+                   MOVE CACHE-INDEX TO FREE-SLOT
+               END-IF
+           END-PERFORM.
 
-           IF FONT-PTR = NULL THEN
+           IF FOUND-FONT-PTR = NULL THEN
                CALL "TTF_OpenFont" USING
-                   BY REFERENCE "./fonts/visitor1.ttf"
+                   BY REFERENCE FONT-PATH
                    BY VALUE TEXT-SIZE
-                   RETURNING FONT-PTR
+                   RETURNING FOUND-FONT-PTR
                END-CALL
 
-               IF FONT-PTR = NULL THEN
-                   DISPLAY "TTF_OpenFont failed. Exiting."
-                   EXIT PROGRAM
+               IF FOUND-FONT-PTR = NULL THEN
+                   MOVE 0 TO LOG-STATUS
+                   MOVE "TTF_OpenFont failed" TO ERROR-MESSAGE
+                   CALL "LogError" USING
+                       BY REFERENCE "DrawText"
+                       BY REFERENCE LOG-STATUS
+                       BY REFERENCE ERROR-MESSAGE
+                   END-CALL
+               ELSE
+                   IF FREE-SLOT NOT = 0 THEN
+                       MOVE FONT-PATH TO CACHE-FONT-PATH (FREE-SLOT)
+                       MOVE TEXT-SIZE TO CACHE-FONT-SIZE (FREE-SLOT)
+                       MOVE FOUND-FONT-PTR TO
+                           CACHE-FONT-PTR (FREE-SLOT)
+                   END-IF
                END-IF
            END-IF.
-           
+
+       SPLIT-INTO-WRAPPED-LINES.
+           MOVE 0 TO LINE-COUNT.
+           MOVE SPACES TO CURRENT-LINE-BUILD.
+           MOVE 0 TO CURRENT-LINE-LEN.
+           MOVE 1 TO WORD-SCAN-POINTER.
+
+           PERFORM EXTRACT-NEXT-WORD
+               UNTIL WORD-SCAN-POINTER > TEXT-LENGTH.
+
+           IF CURRENT-LINE-LEN NOT = 0 THEN
+               PERFORM APPEND-BUILT-LINE
+           END-IF.
+
+       EXTRACT-NEXT-WORD.
+           MOVE SPACES TO CURRENT-WORD.
+      *> reference-modify to the caller's actual length -- TEXT-CONTENT
+      *> is declared wide enough for the longest caller, but most
+      *> callers pass a narrower field, and scanning past TEXT-LENGTH
+      *> would walk into whatever memory follows their field.
+           UNSTRING TEXT-CONTENT (1:TEXT-LENGTH) DELIMITED BY ALL SPACE
+               INTO CURRENT-WORD
+               WITH POINTER WORD-SCAN-POINTER
+           END-UNSTRING.
+
+           IF CURRENT-WORD NOT = SPACES THEN
+               PERFORM APPEND-WORD-TO-BUILD
+           END-IF.
+
+       APPEND-WORD-TO-BUILD.
+           MOVE 0 TO CURRENT-WORD-LEN.
+           INSPECT CURRENT-WORD TALLYING CURRENT-WORD-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           IF CURRENT-LINE-LEN = 0 THEN
+               COMPUTE NEW-LINE-LEN = CURRENT-WORD-LEN
+           ELSE
+               COMPUTE NEW-LINE-LEN =
+                   CURRENT-LINE-LEN + 1 + CURRENT-WORD-LEN
+           END-IF.
+
+           IF NEW-LINE-LEN > WRAP-CHARS-PER-LINE
+           AND CURRENT-LINE-LEN NOT = 0 THEN
+               PERFORM APPEND-BUILT-LINE
+               MOVE CURRENT-WORD TO CURRENT-LINE-BUILD
+               MOVE CURRENT-WORD-LEN TO CURRENT-LINE-LEN
+           ELSE
+               IF CURRENT-LINE-LEN = 0 THEN
+                   MOVE CURRENT-WORD TO CURRENT-LINE-BUILD
+               ELSE
+                   MOVE SPACES TO CANDIDATE-LINE
+                   STRING CURRENT-LINE-BUILD DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       CURRENT-WORD DELIMITED BY SPACE
+                       INTO CANDIDATE-LINE
+                   END-STRING
+                   MOVE CANDIDATE-LINE TO CURRENT-LINE-BUILD
+               END-IF
+               MOVE NEW-LINE-LEN TO CURRENT-LINE-LEN
+           END-IF.
+
+       APPEND-BUILT-LINE.
+           IF LINE-COUNT < 10 THEN
+               ADD 1 TO LINE-COUNT
+               MOVE CURRENT-LINE-BUILD TO TEXT-LINE-ENTRY (LINE-COUNT)
+           END-IF.
+           MOVE SPACES TO CURRENT-LINE-BUILD.
+           MOVE 0 TO CURRENT-LINE-LEN.
+
+       DRAW-ONE-LINE.
            CALL "TTF_RenderText_Solid" USING
-               BY VALUE FONT-PTR
-               BY REFERENCE TEXT-CONTENT
+               BY VALUE FOUND-FONT-PTR
+               BY REFERENCE TEXT-LINE-ENTRY (LINE-INDEX)
                BY CONTENT TEXT-COLOR
                RETURNING TEXT-SURFACE
            END-CALL.
@@ -75,7 +229,7 @@
            END-CALL.
 
            COMPUTE TEXT-RECT-X = TEXT-X - (TEXT-RECT-W / 2).
-           COMPUTE TEXT-RECT-Y = TEXT-Y - (TEXT-RECT-H / 2).
+           COMPUTE TEXT-RECT-Y = LINE-DRAW-Y - (TEXT-RECT-H / 2).
 
            CALL "SDL_RenderCopy" USING
                BY VALUE SDL-RENDERER
@@ -87,6 +241,3 @@
            CALL "SDL_FreeSurface" USING
                BY VALUE TEXT-SURFACE
            END-CALL.
-
-           EXIT PROGRAM.
-
