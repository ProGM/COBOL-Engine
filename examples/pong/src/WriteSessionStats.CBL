@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Appends a one-line end-of-session summary (how long
+      *          the cabinet was played, how many rallies, who won) to
+      *          the running stats file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WriteSessionStats.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "./data/stats.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-FILE.
+       01  STATS-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATS-FILE-STATUS PIC X(2).
+       01  DISPLAY-SESSION-LENGTH PIC 9(5).
+
+       LINKAGE SECTION.
+       01  SESSION-LENGTH COMP-1.
+       01  SESSION-RALLY-COUNT PIC 9(5).
+       01  SESSION-PLAYER-SCORE PIC 9(3).
+       01  SESSION-ENEMY-SCORE PIC 9(3).
+
+       PROCEDURE DIVISION USING
+           SESSION-LENGTH SESSION-RALLY-COUNT
+           SESSION-PLAYER-SCORE SESSION-ENEMY-SCORE.
+       WRITE-SESSION-STATS-LOGIC.
+           OPEN EXTEND STATS-FILE.
+
+           IF STATS-FILE-STATUS = "05" OR STATS-FILE-STATUS = "35" THEN
+               OPEN OUTPUT STATS-FILE
+           END-IF.
+
+           COMPUTE DISPLAY-SESSION-LENGTH = SESSION-LENGTH.
+
+           MOVE SPACES TO STATS-LINE.
+           STRING
+               "length=" DISPLAY-SESSION-LENGTH "s"
+               " rallies=" SESSION-RALLY-COUNT
+               " score=" SESSION-PLAYER-SCORE "-" SESSION-ENEMY-SCORE
+               DELIMITED BY SIZE
+               INTO STATS-LINE
+           END-STRING.
+
+           WRITE STATS-LINE.
+
+           CLOSE STATS-FILE.
+
+           EXIT PROGRAM.
