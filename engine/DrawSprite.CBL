@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Draws a texture loaded from disk, the same way
+      *          DrawText draws a TTF texture, but backed by
+      *          SDL_image instead of SDL_ttf.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DrawSprite.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 TEXTURE-CACHE.
+               05 TEXTURE-CACHE-ENTRY OCCURS 8 TIMES.
+                   10 CACHE-PATH PIC X(255) VALUE SPACES.
+                   10 CACHE-TEXTURE-PTR USAGE POINTER.
+
+           01 CACHE-INDEX USAGE SIGNED-INT VALUE 0.
+           01 FOUND-TEXTURE-PTR USAGE POINTER.
+           01 FREE-SLOT USAGE SIGNED-INT VALUE 0.
+           01 SPRITE-SURFACE USAGE POINTER.
+
+           01 LOG-STATUS USAGE SIGNED-INT.
+           01 ERROR-MESSAGE PIC X(255).
+
+       LINKAGE SECTION.
+           01 GAME.
+              COPY GAMEFLDS.
+
+           01 SPRITE-PATH PIC X(255).
+
+           01 DEST-RECT.
+               05 DEST-X USAGE SIGNED-INT.
+               05 DEST-Y USAGE SIGNED-INT.
+               05 DEST-W USAGE SIGNED-INT.
+               05 DEST-H USAGE SIGNED-INT.
+
+       PROCEDURE DIVISION USING GAME SPRITE-PATH DEST-RECT.
+       DRAW-SPRITE-LOGIC.
+           MOVE NULL TO FOUND-TEXTURE-PTR.
+           MOVE 0 TO FREE-SLOT.
+
+           PERFORM VARYING CACHE-INDEX FROM 1 BY 1
+               UNTIL CACHE-INDEX > 8
+               IF CACHE-PATH (CACHE-INDEX) = SPRITE-PATH THEN
+                   MOVE CACHE-TEXTURE-PTR (CACHE-INDEX)
+                       TO FOUND-TEXTURE-PTR
+               END-IF
+               IF FREE-SLOT = 0
+               AND CACHE-PATH (CACHE-INDEX) = SPACES THEN
+                   MOVE CACHE-INDEX TO FREE-SLOT
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-TEXTURE-PTR = NULL THEN
+               CALL "IMG_LoadTexture" USING
+                   BY VALUE SDL-RENDERER
+                   BY REFERENCE SPRITE-PATH
+                   RETURNING FOUND-TEXTURE-PTR
+               END-CALL
+
+               IF FOUND-TEXTURE-PTR NOT = NULL
+               AND FREE-SLOT NOT = 0 THEN
+                   MOVE SPRITE-PATH TO CACHE-PATH (FREE-SLOT)
+                   MOVE FOUND-TEXTURE-PTR
+                       TO CACHE-TEXTURE-PTR (FREE-SLOT)
+               END-IF
+           END-IF.
+
+           IF FOUND-TEXTURE-PTR = NULL THEN
+               MOVE 0 TO LOG-STATUS
+               MOVE "IMG_LoadTexture failed" TO ERROR-MESSAGE
+               CALL "LogError" USING
+                   BY REFERENCE "DrawSprite"
+                   BY REFERENCE LOG-STATUS
+                   BY REFERENCE ERROR-MESSAGE
+               END-CALL
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "SDL_RenderCopy" USING
+               BY VALUE SDL-RENDERER
+               BY VALUE FOUND-TEXTURE-PTR
+               BY REFERENCE NULL
+               BY REFERENCE DEST-RECT
+           END-CALL.
+
+           EXIT PROGRAM.
