@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Stand-alone report that prints the current top-10
+      *          leaderboard from the high-score file.
+      * Tectonics: cobc -x
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintHiScoreReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISCORE-FILE ASSIGN TO "./data/hiscore.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HS-INITIALS
+               FILE STATUS IS HISCORE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISCORE-FILE.
+       01  HISCORE-RECORD.
+           05 HS-INITIALS PIC X(3).
+           05 HS-SCORE    PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  HISCORE-FILE-STATUS PIC X(2).
+
+       01  LEADERBOARD.
+           05 LEADERBOARD-ENTRY OCCURS 100 TIMES
+               ASCENDING KEY IS LB-SCORE
+               INDEXED BY LB-IDX.
+               10 LB-INITIALS PIC X(3).
+               10 LB-SCORE    PIC 9(3).
+
+       01  ENTRY-COUNT PIC 9(3) VALUE 0.
+       01  SORT-I PIC 9(3).
+       01  SORT-J PIC 9(3).
+       01  SWAP-ENTRY.
+           05 SWAP-INITIALS PIC X(3).
+           05 SWAP-SCORE    PIC 9(3).
+
+       01  RANK PIC 9(3).
+
+       PROCEDURE DIVISION.
+       PRINT-HISCORE-REPORT.
+           OPEN INPUT HISCORE-FILE.
+
+           IF HISCORE-FILE-STATUS NOT = "00" THEN
+               DISPLAY "No high-score file found yet."
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL HISCORE-FILE-STATUS = "10"
+               READ HISCORE-FILE
+                   AT END
+                       MOVE "10" TO HISCORE-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO ENTRY-COUNT
+                       MOVE HS-INITIALS TO LB-INITIALS (ENTRY-COUNT)
+                       MOVE HS-SCORE TO LB-SCORE (ENTRY-COUNT)
+               END-READ
+           END-PERFORM.
+
+           CLOSE HISCORE-FILE.
+
+      *> Simple descending bubble sort -- the leaderboard tops out at
+      *> 100 entries so this never needs to be fast.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I >= ENTRY-COUNT
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                   UNTIL SORT-J > ENTRY-COUNT - SORT-I
+                   IF LB-SCORE (SORT-J) < LB-SCORE (SORT-J + 1) THEN
+                       MOVE LEADERBOARD-ENTRY (SORT-J) TO SWAP-ENTRY
+                       MOVE LEADERBOARD-ENTRY (SORT-J + 1)
+                           TO LEADERBOARD-ENTRY (SORT-J)
+                       MOVE SWAP-ENTRY TO LEADERBOARD-ENTRY (SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "=== TOP 10 ===".
+
+           MOVE 0 TO RANK.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > ENTRY-COUNT OR RANK >= 10
+               ADD 1 TO RANK
+               DISPLAY RANK ". " LB-INITIALS (SORT-I)
+                   " - " LB-SCORE (SORT-I)
+           END-PERFORM.
+
+           STOP RUN.
