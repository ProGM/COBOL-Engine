@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Moves the Breakout ball, bounces it off the walls,
+      *          paddle and bricks, and draws it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdateBreakoutBall.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 BALL-RECT.
+           02 BALL-X USAGE SIGNED-INT VALUE 320.
+           02 BALL-Y USAGE SIGNED-INT VALUE 300.
+           02 BALL-W USAGE SIGNED-INT VALUE 8.
+           02 BALL-H USAGE SIGNED-INT VALUE 8.
+
+       01 BALL-SPEED-X COMP-1 VALUE 150.
+       01 BALL-SPEED-Y COMP-1 VALUE -150.
+
+       01 BRICK-IDX PIC 9(3).
+       01 HIT-FLAG USAGE BINARY-LONG.
+
+       LINKAGE SECTION.
+       01 GAME.
+           COPY GAMEFLDS.
+
+       01 BALL-POS.
+           02 BALL-POS-X COMP-1.
+           02 BALL-POS-Y COMP-1.
+
+       01 PADDLE-RECT.
+           02 PADDLE-X USAGE SIGNED-INT VALUE 288.
+           02 PADDLE-Y USAGE SIGNED-INT VALUE 440.
+           02 PADDLE-W USAGE SIGNED-INT VALUE 64.
+           02 PADDLE-H USAGE SIGNED-INT VALUE 8.
+
+       01 BRICK-FIELD.
+           05 BRICK OCCURS 40 TIMES.
+               10 BRICK-X USAGE SIGNED-INT.
+               10 BRICK-Y USAGE SIGNED-INT.
+               10 BRICK-W USAGE SIGNED-INT VALUE 60.
+               10 BRICK-H USAGE SIGNED-INT VALUE 20.
+               10 BRICK-ALIVE PIC 9(1) VALUE 1.
+
+       01 BRICKS-REMAINING PIC 9(3).
+
+       01 DELTA-TIME COMP-1.
+
+       01 STATE PIC 9(3).
+
+       PROCEDURE DIVISION USING
+           GAME BALL-POS PADDLE-RECT BRICK-FIELD BRICKS-REMAINING
+           DELTA-TIME STATE.
+       UPDATE-BREAKOUT-BALL.
+
+           COMPUTE BALL-POS-X = BALL-POS-X + BALL-SPEED-X * DELTA-TIME.
+           COMPUTE BALL-POS-Y = BALL-POS-Y + BALL-SPEED-Y * DELTA-TIME.
+
+           MOVE BALL-POS-X TO BALL-X.
+           MOVE BALL-POS-Y TO BALL-Y.
+
+           IF BALL-POS-X < 0 THEN
+               COMPUTE BALL-SPEED-X = -BALL-SPEED-X
+           END-IF.
+
+           IF BALL-POS-X > GAME-WIDTH - BALL-W THEN
+               COMPUTE BALL-SPEED-X = -BALL-SPEED-X
+           END-IF.
+
+           IF BALL-POS-Y < 0 THEN
+               COMPUTE BALL-SPEED-Y = -BALL-SPEED-Y
+           END-IF.
+
+           IF BALL-POS-Y > GAME-HEIGHT THEN
+               DISPLAY "GAME OVER"
+               MOVE 1 TO STATE
+           END-IF.
+
+           IF BALL-POS-Y > PADDLE-Y
+           AND BALL-POS-Y < PADDLE-Y + PADDLE-H THEN
+               CALL "RectContainsPoint" USING
+                   BY VALUE BALL-POS-X
+                   BY VALUE PADDLE-Y
+                   BY REFERENCE PADDLE-RECT
+                   BY REFERENCE HIT-FLAG
+               END-CALL
+               IF HIT-FLAG = 1 THEN
+                   COMPUTE BALL-SPEED-Y = -BALL-SPEED-Y
+               END-IF
+           END-IF.
+
+           PERFORM VARYING BRICK-IDX FROM 1 BY 1 UNTIL BRICK-IDX > 40
+               IF BRICK-ALIVE (BRICK-IDX) = 1 THEN
+                   PERFORM CHECK-BRICK-HIT
+               END-IF
+           END-PERFORM.
+
+           IF BRICKS-REMAINING = 0 THEN
+               DISPLAY "ALL BRICKS CLEARED"
+               MOVE 2 TO STATE
+           END-IF.
+
+           CALL "SDL_RenderFillRect" USING
+              BY VALUE SDL-RENDERER
+              BY REFERENCE BALL-RECT
+           END-CALL.
+
+           PERFORM DRAW-BRICKS.
+
+           EXIT PROGRAM.
+
+       CHECK-BRICK-HIT.
+           CALL "RectContainsPoint" USING
+               BY VALUE BALL-POS-X
+               BY VALUE BALL-POS-Y
+               BY REFERENCE BRICK (BRICK-IDX)
+               BY REFERENCE HIT-FLAG
+           END-CALL.
+
+           IF HIT-FLAG = 1 THEN
+               MOVE 0 TO BRICK-ALIVE (BRICK-IDX)
+               SUBTRACT 1 FROM BRICKS-REMAINING
+               COMPUTE BALL-SPEED-Y = -BALL-SPEED-Y
+           END-IF.
+
+       DRAW-BRICKS.
+           PERFORM VARYING BRICK-IDX FROM 1 BY 1 UNTIL BRICK-IDX > 40
+               IF BRICK-ALIVE (BRICK-IDX) = 1 THEN
+                   CALL "SDL_RenderFillRect" USING
+                      BY VALUE SDL-RENDERER
+                      BY REFERENCE BRICK (BRICK-IDX)
+                   END-CALL
+               END-IF
+           END-PERFORM.
