@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Writes the current KEY-BINDINGS back out to the
+      *          external key-map file so any remapping done in-game
+      *          survives to the next session. Mirrors LoadKeyBindings'
+      *          record layout in reverse.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SaveKeyBindings.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYBINDS-FILE ASSIGN TO "./data/keybinds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KEYBINDS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEYBINDS-FILE.
+       01  KEYBINDS-RECORD.
+           05 KR-P1-UP-SCANCODE        PIC 9(3).
+           05 KR-P1-DOWN-SCANCODE      PIC 9(3).
+           05 KR-P2-UP-SCANCODE        PIC 9(3).
+           05 KR-P2-DOWN-SCANCODE      PIC 9(3).
+           05 KR-PAUSE-SCANCODE        PIC 9(3).
+           05 KR-FULLSCREEN-SCANCODE   PIC 9(3).
+           05 KR-DEBUG-SCANCODE        PIC 9(3).
+           05 KR-RESTART-SCANCODE      PIC 9(3).
+           05 KR-VOLUME-UP-SCANCODE    PIC 9(3).
+           05 KR-VOLUME-DOWN-SCANCODE  PIC 9(3).
+           05 KR-REPLAY-SCANCODE       PIC 9(3).
+           05 KR-REMAP-SCANCODE        PIC 9(3).
+           05 KR-LEFT-SCANCODE         PIC 9(3).
+           05 KR-RIGHT-SCANCODE        PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  KEYBINDS-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       PROCEDURE DIVISION USING KEY-BINDINGS.
+       SAVE-KEY-BINDINGS-LOGIC.
+           OPEN OUTPUT KEYBINDS-FILE.
+
+           MOVE KB-P1-UP-SCANCODE TO KR-P1-UP-SCANCODE.
+           MOVE KB-P1-DOWN-SCANCODE TO KR-P1-DOWN-SCANCODE.
+           MOVE KB-P2-UP-SCANCODE TO KR-P2-UP-SCANCODE.
+           MOVE KB-P2-DOWN-SCANCODE TO KR-P2-DOWN-SCANCODE.
+           MOVE KB-PAUSE-SCANCODE TO KR-PAUSE-SCANCODE.
+           MOVE KB-FULLSCREEN-SCANCODE TO KR-FULLSCREEN-SCANCODE.
+           MOVE KB-DEBUG-SCANCODE TO KR-DEBUG-SCANCODE.
+           MOVE KB-RESTART-SCANCODE TO KR-RESTART-SCANCODE.
+           MOVE KB-VOLUME-UP-SCANCODE TO KR-VOLUME-UP-SCANCODE.
+           MOVE KB-VOLUME-DOWN-SCANCODE TO KR-VOLUME-DOWN-SCANCODE.
+           MOVE KB-REPLAY-SCANCODE TO KR-REPLAY-SCANCODE.
+           MOVE KB-REMAP-SCANCODE TO KR-REMAP-SCANCODE.
+           MOVE KB-LEFT-SCANCODE TO KR-LEFT-SCANCODE.
+           MOVE KB-RIGHT-SCANCODE TO KR-RIGHT-SCANCODE.
+
+           WRITE KEYBINDS-RECORD.
+
+           CLOSE KEYBINDS-FILE.
+
+           EXIT PROGRAM.
