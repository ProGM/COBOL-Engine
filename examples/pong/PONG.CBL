@@ -10,12 +10,55 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 GAME.
-           02 SDL-WINDOW USAGE POINTER.
-           02 SDL-RENDERER USAGE POINTER.
-           02 GAME-WIDTH PIC 9(3) VALUE 640.
-           02 GAME-HEIGHT PIC 9(3) VALUE 480.
-           02 GAME-NAME PIC X(20) VALUE 'PONG IN COBOL'.
-           02 GAME-STATE PIC 9(3) VALUE 0. *> 0 = game, 1 = gameover, 2 = victory
+           COPY GAMEFLDS.
+      *> GAME-STATE: 0 = game, 1 = gameover, 2 = victory, 3 = paused,
+      *> 4 = title/splash, 5 = instant-replay overlay,
+      *> 6 = control-remapping screen, 7 = attract-mode demo
+           02 GAME-STATE PIC 9(3) VALUE 4.
+
+       01 PRE-PAUSE-STATE PIC 9(3) VALUE 0.
+       01 PRE-REPLAY-STATE PIC 9(3) VALUE 0.
+
+       01 REPLAY-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 REPLAY-PLAYBACK-INDEX PIC 9(5) VALUE 0.
+
+       01 REPLAY-BALL-RECT.
+           02 REPLAY-BALL-X USAGE SIGNED-INT VALUE 0.
+           02 REPLAY-BALL-Y USAGE SIGNED-INT VALUE 0.
+           02 REPLAY-BALL-W USAGE SIGNED-INT VALUE 8.
+           02 REPLAY-BALL-H USAGE SIGNED-INT VALUE 8.
+
+       01 REPLAY-PLAYER-RECT.
+           02 REPLAY-PLAYER-X USAGE SIGNED-INT VALUE 8.
+           02 REPLAY-PLAYER-Y USAGE SIGNED-INT VALUE 0.
+           02 REPLAY-PLAYER-W USAGE SIGNED-INT VALUE 8.
+           02 REPLAY-PLAYER-H USAGE SIGNED-INT VALUE 32.
+
+       01 REPLAY-ENEMY-RECT.
+           02 REPLAY-ENEMY-X USAGE SIGNED-INT VALUE 632.
+           02 REPLAY-ENEMY-Y USAGE SIGNED-INT VALUE 0.
+           02 REPLAY-ENEMY-W USAGE SIGNED-INT VALUE 8.
+           02 REPLAY-ENEMY-H USAGE SIGNED-INT VALUE 32.
+       01 PAUSE-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 PAUSE-KEY-PREV-STATE USAGE BINARY-LONG VALUE 0.
+
+       01 FULLSCREEN-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 FULLSCREEN-KEY-PREV-STATE USAGE BINARY-LONG VALUE 0.
+
+       01 VOLUME-UP-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 VOLUME-UP-PREV-STATE USAGE BINARY-LONG VALUE 0.
+       01 VOLUME-DOWN-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 VOLUME-DOWN-PREV-STATE USAGE BINARY-LONG VALUE 0.
+       01 MIX-VOLUME-LEVEL USAGE SIGNED-INT VALUE 0.
+
+       01 REPLAY-LOG.
+           05 REPLAY-FRAME OCCURS 3600 TIMES.
+               10 RF-BALL-X COMP-1.
+               10 RF-BALL-Y COMP-1.
+               10 RF-PLAYER-Y USAGE SIGNED-INT.
+               10 RF-ENEMY-Y USAGE SIGNED-INT.
+       01 REPLAY-FRAME-COUNT PIC 9(5) VALUE 0.
+       01 REPLAY-WRITTEN-FLAG PIC 9(1) VALUE 0.
 
        01 BALL-POS.
            02 BALL-POS-X COMP-1 VALUE 320.
@@ -33,14 +76,104 @@
            02 ENEMY-W USAGE SIGNED-INT VALUE 8.
            02 ENEMY-H USAGE SIGNED-INT VALUE 32.
 
+      *> UpdateEnemy's own smoothed-position tracking, kept here so
+      *> attract mode can drive PLAYER-RECT and ENEMY-RECT through two
+      *> separate calls in the same frame without both paddles sharing
+      *> (and fighting over) one tracker; the real right-side enemy
+      *> uses ENEMY-AI-STATE whether it's being moved by the AI or by
+      *> attract mode, since the two never run in the same frame.
+       01 PLAYER-AI-STATE.
+           02 PLAYER-AI-POS-Y COMP-1 VALUE 240.
+           02 PLAYER-AI-TRACK-Y COMP-1 VALUE 240.
+
+       01 ENEMY-AI-STATE.
+           02 ENEMY-AI-POS-Y COMP-1 VALUE 240.
+           02 ENEMY-AI-TRACK-Y COMP-1 VALUE 240.
+
+       01 MATCH-SCORE.
+           02 PLAYER-SCORE PIC 9(3) VALUE 0.
+           02 ENEMY-SCORE PIC 9(3) VALUE 0.
+
+       01 SCORE-TEXT.
+           02 PLAYER-SCORE-TEXT PIC X(20) VALUE SPACES.
+           02 ENEMY-SCORE-TEXT PIC X(20) VALUE SPACES.
+
        01 DELTA-TIME COMP-1 VALUE 0.
 
+       01 RESTART-KEY-STATE USAGE BINARY-LONG VALUE 0.
+
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       01 GAME-SETTINGS.
+           COPY GAMESETTINGS.
+
+       01 PLAYER-INITIALS PIC X(3) VALUE "YOU".
+       01 HISCORE-RECORDED-FLAG PIC 9(1) VALUE 0.
+
+       01 SESSION-STATS.
+           02 SESSION-ELAPSED-TIME COMP-1 VALUE 0.
+           02 SESSION-RALLY-COUNT PIC 9(5) VALUE 0.
+       01 STATS-COUNTED-FLAG PIC 9(1) VALUE 0.
+
+       01 DEFAULT-FONT-PATH PIC X(255) VALUE "./fonts/visitor1.ttf".
+
+       01 LANG-TEXT.
+           COPY LANGTEXT.
+
        01 UPDATE-EXIT-CODE USAGE BINARY-LONG VALUE 0.
+
+       01 PRE-REMAP-STATE PIC 9(3) VALUE 0.
+       01 REMAP-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 REMAP-KEY-PREV-STATE USAGE BINARY-LONG VALUE 0.
+       01 REMAP-ACTION-INDEX PIC 9(2) VALUE 1.
+       01 REMAP-ACTION-NAME PIC X(20) VALUE SPACES.
+       01 REMAP-CAPTURED-SCANCODE USAGE BINARY-LONG VALUE 0.
+
+       01 REMAP-CANDIDATES.
+           05 REMAP-CANDIDATE-SCANCODE OCCURS 10 TIMES
+               USAGE BINARY-LONG.
+       01 REMAP-CANDIDATE-PREV-STATE OCCURS 10 TIMES
+           USAGE BINARY-LONG.
+       01 REMAP-CANDIDATE-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 REMAP-CANDIDATE-INDEX PIC 9(2) VALUE 0.
+       01 REMAP-CANDIDATES-LOADED-FLAG PIC 9(1) VALUE 0.
+       01 REMAP-DONE-FLAG PIC 9(1) VALUE 0.
+
+       01 DEBUG-KEY-STATE USAGE BINARY-LONG VALUE 0.
+       01 DEBUG-KEY-PREV-STATE USAGE BINARY-LONG VALUE 0.
+       01 FPS-VALUE PIC 9(3) VALUE 0.
+       01 FPS-TEXT PIC X(20) VALUE SPACES.
+
+       01 TITLE-IDLE-TIME COMP-1 VALUE 0.
+       01 ATTRACT-IDLE-SECONDS COMP-1 VALUE 15.
+       01 PRE-ATTRACT-TWO-PLAYER-FLAG PIC 9(1) VALUE 0.
+       01 ATTRACT-EXIT-KEY-STATE USAGE BINARY-LONG VALUE 0.
+
+       01 HEADLESS-FRAME-COUNT PIC 9(7) VALUE 0.
+       01 HEADLESS-FRAME-LIMIT PIC 9(7) VALUE 3600.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY "Starting..."
 
+           CALL "LoadGameConfig" USING
+              BY REFERENCE GAME
+           END-CALL.
+
+           CALL "LoadKeyBindings" USING
+              BY REFERENCE KEY-BINDINGS
+           END-CALL.
+
+           CALL "LoadGameSettings" USING
+              BY REFERENCE GAME-SETTINGS
+           END-CALL.
+
+           CALL "LoadLanguage" USING
+              BY REFERENCE GAME
+              BY REFERENCE LANG-TEXT
+           END-CALL.
+
            CALL "CreateGame" USING
               BY REFERENCE GAME
            END-CALL.
@@ -53,25 +186,108 @@
                 BY REFERENCE DELTA-TIME
            END-CALL.
 
+           ADD DELTA-TIME TO SESSION-ELAPSED-TIME.
+
+           PERFORM CHECK_PAUSE_TOGGLE.
+           PERFORM CHECK_FULLSCREEN_TOGGLE.
+           PERFORM CHECK_VOLUME_CONTROL.
+           PERFORM CHECK_REMAP_TOGGLE.
+           PERFORM CHECK_DEBUG_TOGGLE.
+           PERFORM SYNC-PADDLE-EDGES.
+
            IF GAME-STATE EQUALS 0 THEN
                PERFORM UPDATE_BASE_GAME
            ELSE
                 IF GAME-STATE EQUALS 1 THEN
                      PERFORM UPDATE_GAMEOVER
                 ELSE
-                     PERFORM UPDATE_VICTORY
+                     IF GAME-STATE EQUALS 2 THEN
+                          PERFORM UPDATE_VICTORY
+                     ELSE
+                          IF GAME-STATE EQUALS 3 THEN
+                               PERFORM UPDATE_PAUSED
+                          ELSE
+                               IF GAME-STATE EQUALS 4 THEN
+                                    PERFORM UPDATE_TITLE
+                               ELSE
+                                    IF GAME-STATE EQUALS 5 THEN
+                                         PERFORM UPDATE_REPLAY
+                                    ELSE
+                                         IF GAME-STATE EQUALS 6 THEN
+                                              PERFORM UPDATE_REMAP
+                                         ELSE
+                                              PERFORM UPDATE_ATTRACT
+                                         END-IF
+                                    END-IF
+                               END-IF
+                          END-IF
+                     END-IF
                 END-IF
            END-IF.
 
+           PERFORM DRAW_DEBUG_OVERLAY.
+
            CALL "CompleteUpdateGame" USING
                 BY REFERENCE GAME
                 BY REFERENCE UPDATE-EXIT-CODE
            END-CALL.
-  
+
+           IF GAME-HEADLESS-FLAG = 1 THEN
+               ADD 1 TO HEADLESS-FRAME-COUNT
+               IF HEADLESS-FRAME-COUNT > HEADLESS-FRAME-LIMIT THEN
+                   DISPLAY "Headless regression run complete: "
+                       HEADLESS-FRAME-COUNT " frames, score "
+                       PLAYER-SCORE "-" ENEMY-SCORE
+                   MOVE 256 TO UPDATE-EXIT-CODE
+               END-IF
+           END-IF.
+
            IF UPDATE-EXIT-CODE = 256 THEN
                DISPLAY "Exit"
+
+               CALL "SaveGameConfig" USING
+                   BY REFERENCE GAME
+               END-CALL
+
+               CALL "SaveKeyBindings" USING
+                   BY REFERENCE KEY-BINDINGS
+               END-CALL
+
+               CALL "WriteSessionStats" USING
+                   BY REFERENCE SESSION-ELAPSED-TIME
+                   BY REFERENCE SESSION-RALLY-COUNT
+                   BY REFERENCE PLAYER-SCORE
+                   BY REFERENCE ENEMY-SCORE
+               END-CALL
+
+               IF GAME-HAPTIC-PTR NOT = NULL THEN
+                   CALL "SDL_HapticClose" USING
+                       BY VALUE GAME-HAPTIC-PTR
+                   END-CALL
+               END-IF
+
+               IF GAME-JOYSTICK-PTR NOT = NULL THEN
+                   CALL "SDL_JoystickClose" USING
+                       BY VALUE GAME-JOYSTICK-PTR
+                   END-CALL
+               END-IF
+
+               CALL "Mix_CloseAudio"
+
                CALL "TTF_Quit"
 
+               CALL "IMG_Quit"
+
+               CALL "SDL_DestroyRenderer" USING
+                   BY VALUE SDL-RENDERER
+               END-CALL
+
+               CALL "SDL_DestroyWindow" USING
+                   BY VALUE SDL-WINDOW
+               END-CALL
+
+               CALL "SDL_Quit"
+
                STOP RUN
            END-IF.
        UPDATE_BASE_GAME.
@@ -79,6 +295,8 @@
                 BY REFERENCE GAME
                 BY REFERENCE PLAYER-RECT
                 BY REFERENCE DELTA-TIME
+                BY REFERENCE KEY-BINDINGS
+                BY REFERENCE GAME-SETTINGS
            END-CALL.
 
            CALL "UpdateEnemy" USING
@@ -86,6 +304,11 @@
                 BY REFERENCE BALL-POS
                 BY REFERENCE ENEMY-RECT
                 BY REFERENCE DELTA-TIME
+                BY REFERENCE KEY-BINDINGS
+                BY REFERENCE GAME-SETTINGS
+                BY REFERENCE ENEMY-AI-STATE
+                BY REFERENCE 0
+                BY REFERENCE 1
            END-CALL.
 
            CALL "UpdateBall" USING
@@ -95,22 +318,621 @@
                 BY REFERENCE ENEMY-RECT
                 BY REFERENCE DELTA-TIME
                 BY REFERENCE GAME-STATE
+                BY REFERENCE MATCH-SCORE
+                BY REFERENCE GAME-SETTINGS
            END-CALL.
+
+           MOVE SPACES TO PLAYER-SCORE-TEXT
+           STRING LANG-PLAYER-SCORE-PREFIX PLAYER-SCORE
+                DELIMITED BY SIZE
+                INTO PLAYER-SCORE-TEXT
+           END-STRING.
+
+           MOVE SPACES TO ENEMY-SCORE-TEXT
+           STRING LANG-ENEMY-SCORE-PREFIX ENEMY-SCORE
+                DELIMITED BY SIZE
+                INTO ENEMY-SCORE-TEXT
+           END-STRING.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE PLAYER-SCORE-TEXT
+                BY REFERENCE LENGTH OF PLAYER-SCORE-TEXT
+                BY REFERENCE 280
+                BY REFERENCE 20
+                BY REFERENCE 24
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE ENEMY-SCORE-TEXT
+                BY REFERENCE LENGTH OF ENEMY-SCORE-TEXT
+                BY REFERENCE 360
+                BY REFERENCE 20
+                BY REFERENCE 24
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           PERFORM RECORD_REPLAY_FRAME.
        UPDATE_GAMEOVER.
+           IF STATS-COUNTED-FLAG = 0 THEN
+               ADD 1 TO SESSION-RALLY-COUNT
+               MOVE 1 TO STATS-COUNTED-FLAG
+           END-IF.
+
+           IF REPLAY-WRITTEN-FLAG = 0 THEN
+               CALL "WriteReplay" USING
+                   BY REFERENCE REPLAY-FRAME-COUNT
+                   BY REFERENCE REPLAY-LOG
+               END-CALL
+               MOVE 1 TO REPLAY-WRITTEN-FLAG
+           END-IF.
+
            CALL "DrawText" USING
                 BY REFERENCE GAME
-                BY REFERENCE "Game Over"
+                BY REFERENCE LANG-GAMEOVER-TEXT
+                BY REFERENCE LENGTH OF LANG-GAMEOVER-TEXT
                 BY REFERENCE 320
                 BY REFERENCE 240
                 BY REFERENCE 80
+                BY REFERENCE DEFAULT-FONT-PATH
            END-CALL.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-RESTART-TEXT
+                BY REFERENCE LENGTH OF LANG-RESTART-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 320
+                BY REFERENCE 24
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           PERFORM CHECK_RESTART.
+           PERFORM CHECK_REPLAY_START.
        UPDATE_VICTORY.
+           IF STATS-COUNTED-FLAG = 0 THEN
+               ADD 1 TO SESSION-RALLY-COUNT
+               MOVE 1 TO STATS-COUNTED-FLAG
+           END-IF.
+
+           IF HISCORE-RECORDED-FLAG = 0 THEN
+               CALL "WriteHiScore" USING
+                   BY REFERENCE PLAYER-INITIALS
+                   BY REFERENCE PLAYER-SCORE
+               END-CALL
+               MOVE 1 TO HISCORE-RECORDED-FLAG
+           END-IF.
+
+           IF REPLAY-WRITTEN-FLAG = 0 THEN
+               CALL "WriteReplay" USING
+                   BY REFERENCE REPLAY-FRAME-COUNT
+                   BY REFERENCE REPLAY-LOG
+               END-CALL
+               MOVE 1 TO REPLAY-WRITTEN-FLAG
+           END-IF.
+
            CALL "DrawText" USING
                 BY REFERENCE GAME
-                BY REFERENCE "Victory"
+                BY REFERENCE LANG-VICTORY-TEXT
+                BY REFERENCE LENGTH OF LANG-VICTORY-TEXT
                 BY REFERENCE 320
                 BY REFERENCE 240
                 BY REFERENCE 80
+                BY REFERENCE DEFAULT-FONT-PATH
            END-CALL.
 
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-RESTART-TEXT
+                BY REFERENCE LENGTH OF LANG-RESTART-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 320
+                BY REFERENCE 24
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           PERFORM CHECK_RESTART.
+           PERFORM CHECK_REPLAY_START.
+       UPDATE_PAUSED.
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-PAUSED-TEXT
+                BY REFERENCE LENGTH OF LANG-PAUSED-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 240
+                BY REFERENCE 80
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+       UPDATE_TITLE.
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE GAME-NAME
+                BY REFERENCE LENGTH OF GAME-NAME
+                BY REFERENCE 320
+                BY REFERENCE 160
+                BY REFERENCE 60
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-CREDITS-TEXT
+                BY REFERENCE LENGTH OF LANG-CREDITS-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 280
+                BY REFERENCE 20
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-TITLE-PROMPT-TEXT
+                BY REFERENCE LENGTH OF LANG-TITLE-PROMPT-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 360
+                BY REFERENCE 24
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           ADD DELTA-TIME TO TITLE-IDLE-TIME.
+
+           PERFORM CHECK_TITLE_START.
+
+           IF TITLE-IDLE-TIME > ATTRACT-IDLE-SECONDS THEN
+               MOVE GAME-TWO-PLAYER-FLAG TO PRE-ATTRACT-TWO-PLAYER-FLAG
+               MOVE 0 TO GAME-TWO-PLAYER-FLAG
+               MOVE 0 TO TITLE-IDLE-TIME
+               MOVE 7 TO GAME-STATE
+           END-IF.
+       CHECK_TITLE_START.
+           CALL "check_key_state" USING
+               BY VALUE KB-RESTART-SCANCODE
+               RETURNING RESTART-KEY-STATE
+           END-CALL.
+
+           IF RESTART-KEY-STATE > 0 THEN
+               MOVE 0 TO GAME-STATE
+               MOVE 0 TO TITLE-IDLE-TIME
+           END-IF.
+       UPDATE_ATTRACT.
+      *> an idle title screen eventually drops into a self-playing demo
+      *> -- UpdateEnemy's existing ball-tracking AI (MOVE-ENEMY-BY-AI)
+      *> is reused for BOTH paddles rather than writing a second
+      *> autoplay routine, since it only ever looks at the ball's Y and
+      *> doesn't care which side of the table it's driving. FORCE-AI-FLAG
+      *> is passed so the demo plays itself even on a cabinet configured
+      *> for two-player or network mode, instead of falling into
+      *> MOVE-ENEMY-BY-HAND/MOVE-ENEMY-BY-NETWORK.
+           CALL "UpdateEnemy" USING
+                BY REFERENCE GAME
+                BY REFERENCE BALL-POS
+                BY REFERENCE PLAYER-RECT
+                BY REFERENCE DELTA-TIME
+                BY REFERENCE KEY-BINDINGS
+                BY REFERENCE GAME-SETTINGS
+                BY REFERENCE PLAYER-AI-STATE
+                BY REFERENCE 1
+                BY REFERENCE 0
+           END-CALL.
+
+           CALL "UpdateEnemy" USING
+                BY REFERENCE GAME
+                BY REFERENCE BALL-POS
+                BY REFERENCE ENEMY-RECT
+                BY REFERENCE DELTA-TIME
+                BY REFERENCE KEY-BINDINGS
+                BY REFERENCE GAME-SETTINGS
+                BY REFERENCE ENEMY-AI-STATE
+                BY REFERENCE 1
+                BY REFERENCE 1
+           END-CALL.
+
+           CALL "UpdateBall" USING
+                BY REFERENCE GAME
+                BY REFERENCE BALL-POS
+                BY REFERENCE PLAYER-RECT
+                BY REFERENCE ENEMY-RECT
+                BY REFERENCE DELTA-TIME
+                BY REFERENCE GAME-STATE
+                BY REFERENCE MATCH-SCORE
+                BY REFERENCE GAME-SETTINGS
+           END-CALL.
+
+      *> a scored-out match during the demo just serves again instead
+      *> of dropping into the real game-over/victory screens
+           IF GAME-STATE NOT = 7 THEN
+               PERFORM RESET-MATCH
+               MOVE 7 TO GAME-STATE
+           END-IF.
+
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-ATTRACT-LABEL-TEXT
+                BY REFERENCE LENGTH OF LANG-ATTRACT-LABEL-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 40
+                BY REFERENCE 20
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+
+           PERFORM CHECK_ATTRACT_EXIT.
+       CHECK_ATTRACT_EXIT.
+           CALL "check_key_state" USING
+               BY VALUE KB-RESTART-SCANCODE
+               RETURNING ATTRACT-EXIT-KEY-STATE
+           END-CALL.
+
+           IF ATTRACT-EXIT-KEY-STATE > 0 THEN
+               MOVE PRE-ATTRACT-TWO-PLAYER-FLAG TO GAME-TWO-PLAYER-FLAG
+               PERFORM RESET-MATCH
+               MOVE 0 TO TITLE-IDLE-TIME
+               MOVE 4 TO GAME-STATE
+           END-IF.
+       CHECK_PAUSE_TOGGLE.
+           CALL "check_key_state" USING
+               BY VALUE KB-PAUSE-SCANCODE
+               RETURNING PAUSE-KEY-STATE
+           END-CALL.
+
+           IF PAUSE-KEY-STATE > 0 AND PAUSE-KEY-PREV-STATE = 0 THEN
+               IF GAME-STATE EQUALS 0 THEN
+                   MOVE GAME-STATE TO PRE-PAUSE-STATE
+                   MOVE 3 TO GAME-STATE
+               ELSE
+                   IF GAME-STATE EQUALS 3 THEN
+                       MOVE PRE-PAUSE-STATE TO GAME-STATE
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE PAUSE-KEY-STATE TO PAUSE-KEY-PREV-STATE.
+       CHECK_FULLSCREEN_TOGGLE.
+           CALL "check_key_state" USING
+               BY VALUE KB-FULLSCREEN-SCANCODE
+               RETURNING FULLSCREEN-KEY-STATE
+           END-CALL.
+
+           IF FULLSCREEN-KEY-STATE > 0
+           AND FULLSCREEN-KEY-PREV-STATE = 0 THEN
+               IF GAME-FULLSCREEN-FLAG = 1 THEN
+                   MOVE 0 TO GAME-FULLSCREEN-FLAG
+                   CALL "SDL_SetWindowFullscreen" USING
+                       BY VALUE SDL-WINDOW
+                       BY VALUE 0
+                   END-CALL
+               ELSE
+                   MOVE 1 TO GAME-FULLSCREEN-FLAG
+                   CALL "SDL_SetWindowFullscreen" USING
+                       BY VALUE SDL-WINDOW
+                       BY VALUE 4097
+                   END-CALL
+               END-IF
+           END-IF.
+
+           MOVE FULLSCREEN-KEY-STATE TO FULLSCREEN-KEY-PREV-STATE.
+       CHECK_VOLUME_CONTROL.
+           CALL "check_key_state" USING
+               BY VALUE KB-VOLUME-UP-SCANCODE
+               RETURNING VOLUME-UP-KEY-STATE
+           END-CALL.
+
+           CALL "check_key_state" USING
+               BY VALUE KB-VOLUME-DOWN-SCANCODE
+               RETURNING VOLUME-DOWN-KEY-STATE
+           END-CALL.
+
+           IF VOLUME-UP-KEY-STATE > 0 AND VOLUME-UP-PREV-STATE = 0 THEN
+               IF GAME-VOLUME < 100 THEN
+                   ADD 10 TO GAME-VOLUME
+               END-IF
+               PERFORM APPLY-VOLUME
+           END-IF.
+
+           IF VOLUME-DOWN-KEY-STATE > 0
+           AND VOLUME-DOWN-PREV-STATE = 0 THEN
+               IF GAME-VOLUME > 0 THEN
+                   SUBTRACT 10 FROM GAME-VOLUME
+               END-IF
+               PERFORM APPLY-VOLUME
+           END-IF.
+
+           MOVE VOLUME-UP-KEY-STATE TO VOLUME-UP-PREV-STATE.
+           MOVE VOLUME-DOWN-KEY-STATE TO VOLUME-DOWN-PREV-STATE.
+       APPLY-VOLUME.
+           COMPUTE MIX-VOLUME-LEVEL = GAME-VOLUME * 128 / 100.
+           CALL "Mix_Volume" USING
+               BY VALUE -1
+               BY VALUE MIX-VOLUME-LEVEL
+           END-CALL.
+       CHECK_DEBUG_TOGGLE.
+           CALL "check_key_state" USING
+               BY VALUE KB-DEBUG-SCANCODE
+               RETURNING DEBUG-KEY-STATE
+           END-CALL.
+
+           IF DEBUG-KEY-STATE > 0 AND DEBUG-KEY-PREV-STATE = 0 THEN
+               IF GAME-DEBUG-FLAG = 1 THEN
+                   MOVE 0 TO GAME-DEBUG-FLAG
+               ELSE
+                   MOVE 1 TO GAME-DEBUG-FLAG
+               END-IF
+           END-IF.
+
+           MOVE DEBUG-KEY-STATE TO DEBUG-KEY-PREV-STATE.
+       DRAW_DEBUG_OVERLAY.
+      *> on-screen FPS/performance readout, shown while GAME-DEBUG-FLAG
+      *> is toggled on via KB-DEBUG-SCANCODE.
+           IF GAME-DEBUG-FLAG = 1 THEN
+               MOVE 0 TO FPS-VALUE
+               IF DELTA-TIME > 0 THEN
+                   COMPUTE FPS-VALUE = 1 / DELTA-TIME
+               END-IF
+
+               MOVE SPACES TO FPS-TEXT
+               STRING "FPS " FPS-VALUE DELIMITED BY SIZE
+                   INTO FPS-TEXT
+               END-STRING
+
+               CALL "DrawText" USING
+                    BY REFERENCE GAME
+                    BY REFERENCE FPS-TEXT
+                    BY REFERENCE LENGTH OF FPS-TEXT
+                    BY REFERENCE 60
+                    BY REFERENCE 16
+                    BY REFERENCE 16
+                    BY REFERENCE DEFAULT-FONT-PATH
+               END-CALL
+           END-IF.
+       CHECK_REMAP_TOGGLE.
+      *> entered from the pause screen; walks REMAP-ACTION-INDEX
+      *> through the remappable actions one at a time, saving the new
+      *> bindings to disk once every action has been rebound. Pressing
+      *> the remap key again while already on the remap screen backs
+      *> out early without rebinding whatever's left.
+           CALL "check_key_state" USING
+               BY VALUE KB-REMAP-SCANCODE
+               RETURNING REMAP-KEY-STATE
+           END-CALL.
+
+           IF REMAP-KEY-STATE > 0 AND REMAP-KEY-PREV-STATE = 0 THEN
+               IF GAME-STATE EQUALS 3 THEN
+                   MOVE GAME-STATE TO PRE-REMAP-STATE
+                   MOVE 1 TO REMAP-ACTION-INDEX
+                   MOVE 0 TO REMAP-DONE-FLAG
+                   MOVE 6 TO GAME-STATE
+               ELSE
+                   IF GAME-STATE EQUALS 6 THEN
+                       MOVE PRE-REMAP-STATE TO GAME-STATE
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE REMAP-KEY-STATE TO REMAP-KEY-PREV-STATE.
+       UPDATE_REMAP.
+           IF REMAP-CANDIDATES-LOADED-FLAG = 0 THEN
+               PERFORM INIT-REMAP-CANDIDATES
+           END-IF.
+
+           IF REMAP-DONE-FLAG = 1 THEN
+               PERFORM DRAW-REMAP-DONE
+           ELSE
+               PERFORM SET-REMAP-ACTION-NAME
+
+               CALL "DrawText" USING
+                    BY REFERENCE GAME
+                    BY REFERENCE LANG-REMAP-PROMPT-TEXT
+                    BY REFERENCE LENGTH OF LANG-REMAP-PROMPT-TEXT
+                    BY REFERENCE 320
+                    BY REFERENCE 160
+                    BY REFERENCE 28
+                    BY REFERENCE DEFAULT-FONT-PATH
+               END-CALL
+
+               CALL "DrawText" USING
+                    BY REFERENCE GAME
+                    BY REFERENCE REMAP-ACTION-NAME
+                    BY REFERENCE LENGTH OF REMAP-ACTION-NAME
+                    BY REFERENCE 320
+                    BY REFERENCE 240
+                    BY REFERENCE 40
+                    BY REFERENCE DEFAULT-FONT-PATH
+               END-CALL
+
+               PERFORM CHECK_REMAP_CAPTURE
+           END-IF.
+       DRAW-REMAP-DONE.
+      *> every action has been rebound and SaveKeyBindings already ran
+      *> (APPLY-REMAP-CAPTURE) -- show the confirmation until the
+      *> player presses the remap key again, same as backing out early
+      *> (CHECK_REMAP_TOGGLE's GAME-STATE EQUALS 6 branch).
+           CALL "DrawText" USING
+                BY REFERENCE GAME
+                BY REFERENCE LANG-REMAP-DONE-TEXT
+                BY REFERENCE LENGTH OF LANG-REMAP-DONE-TEXT
+                BY REFERENCE 320
+                BY REFERENCE 240
+                BY REFERENCE 32
+                BY REFERENCE DEFAULT-FONT-PATH
+           END-CALL.
+       INIT-REMAP-CANDIDATES.
+      *> the fixed set of keys a player can bind an action to -- the
+      *> arrow keys, WASD, space and enter cover every control this
+      *> game currently uses.
+           MOVE 82 TO REMAP-CANDIDATE-SCANCODE (1).
+           MOVE 81 TO REMAP-CANDIDATE-SCANCODE (2).
+           MOVE 80 TO REMAP-CANDIDATE-SCANCODE (3).
+           MOVE 79 TO REMAP-CANDIDATE-SCANCODE (4).
+           MOVE 26 TO REMAP-CANDIDATE-SCANCODE (5).
+           MOVE 4  TO REMAP-CANDIDATE-SCANCODE (6).
+           MOVE 22 TO REMAP-CANDIDATE-SCANCODE (7).
+           MOVE 7  TO REMAP-CANDIDATE-SCANCODE (8).
+           MOVE 44 TO REMAP-CANDIDATE-SCANCODE (9).
+           MOVE 40 TO REMAP-CANDIDATE-SCANCODE (10).
+           MOVE 1 TO REMAP-CANDIDATES-LOADED-FLAG.
+       SET-REMAP-ACTION-NAME.
+           EVALUATE REMAP-ACTION-INDEX
+               WHEN 1
+                   MOVE "P1 UP" TO REMAP-ACTION-NAME
+               WHEN 2
+                   MOVE "P1 DOWN" TO REMAP-ACTION-NAME
+               WHEN 3
+                   MOVE "P2 UP" TO REMAP-ACTION-NAME
+               WHEN 4
+                   MOVE "P2 DOWN" TO REMAP-ACTION-NAME
+               WHEN 5
+                   MOVE "PAUSE" TO REMAP-ACTION-NAME
+               WHEN OTHER
+                   MOVE "FULLSCREEN" TO REMAP-ACTION-NAME
+           END-EVALUATE.
+       CHECK_REMAP_CAPTURE.
+           MOVE 0 TO REMAP-CAPTURED-SCANCODE.
+
+           PERFORM VARYING REMAP-CANDIDATE-INDEX FROM 1 BY 1
+               UNTIL REMAP-CANDIDATE-INDEX > 10
+               CALL "check_key_state" USING
+                   BY VALUE
+                       REMAP-CANDIDATE-SCANCODE (REMAP-CANDIDATE-INDEX)
+                   RETURNING REMAP-CANDIDATE-KEY-STATE
+               END-CALL
+               IF REMAP-CANDIDATE-KEY-STATE > 0
+               AND REMAP-CANDIDATE-PREV-STATE (REMAP-CANDIDATE-INDEX)
+                   = 0
+               AND REMAP-CAPTURED-SCANCODE = 0 THEN
+                   MOVE REMAP-CANDIDATE-SCANCODE (REMAP-CANDIDATE-INDEX)
+                       TO REMAP-CAPTURED-SCANCODE
+               END-IF
+               MOVE REMAP-CANDIDATE-KEY-STATE TO
+                   REMAP-CANDIDATE-PREV-STATE (REMAP-CANDIDATE-INDEX)
+           END-PERFORM.
+
+           IF REMAP-CAPTURED-SCANCODE NOT = 0 THEN
+               PERFORM APPLY-REMAP-CAPTURE
+           END-IF.
+       APPLY-REMAP-CAPTURE.
+           EVALUATE REMAP-ACTION-INDEX
+               WHEN 1
+                   MOVE REMAP-CAPTURED-SCANCODE TO KB-P1-UP-SCANCODE
+               WHEN 2
+                   MOVE REMAP-CAPTURED-SCANCODE TO KB-P1-DOWN-SCANCODE
+               WHEN 3
+                   MOVE REMAP-CAPTURED-SCANCODE TO KB-P2-UP-SCANCODE
+               WHEN 4
+                   MOVE REMAP-CAPTURED-SCANCODE TO KB-P2-DOWN-SCANCODE
+               WHEN 5
+                   MOVE REMAP-CAPTURED-SCANCODE TO KB-PAUSE-SCANCODE
+               WHEN OTHER
+                   MOVE REMAP-CAPTURED-SCANCODE
+                       TO KB-FULLSCREEN-SCANCODE
+           END-EVALUATE.
+
+           ADD 1 TO REMAP-ACTION-INDEX.
+
+           IF REMAP-ACTION-INDEX > 6 THEN
+               CALL "SaveKeyBindings" USING
+                   BY REFERENCE KEY-BINDINGS
+               END-CALL
+               MOVE 1 TO REMAP-DONE-FLAG
+           END-IF.
+       RECORD_REPLAY_FRAME.
+           IF REPLAY-FRAME-COUNT < 3600 THEN
+               ADD 1 TO REPLAY-FRAME-COUNT
+               MOVE BALL-POS-X TO RF-BALL-X (REPLAY-FRAME-COUNT)
+               MOVE BALL-POS-Y TO RF-BALL-Y (REPLAY-FRAME-COUNT)
+               MOVE PLAYER-Y TO RF-PLAYER-Y (REPLAY-FRAME-COUNT)
+               MOVE ENEMY-Y TO RF-ENEMY-Y (REPLAY-FRAME-COUNT)
+           END-IF.
+       CHECK_RESTART.
+           CALL "check_key_state" USING
+               BY VALUE KB-RESTART-SCANCODE
+               RETURNING RESTART-KEY-STATE
+           END-CALL.
+
+           IF RESTART-KEY-STATE > 0 THEN
+               PERFORM RESET-MATCH
+           END-IF.
+       SYNC-PADDLE-EDGES.
+      *> keeps both paddles pinned to the left/right edges of the
+      *> current window -- performed every frame so a live resize
+      *> (CompleteUpdateGame's SDL_WINDOWEVENT_RESIZED handling, which
+      *> only updates GAME-WIDTH/GAME-HEIGHT) takes effect immediately
+      *> instead of leaving the right paddle stranded at its old
+      *> hardcoded X until the next RESET-MATCH.
+           MOVE 8 TO PLAYER-X.
+           COMPUTE ENEMY-X = GAME-WIDTH - 8 - ENEMY-W.
+
+       RESET-MATCH.
+           COMPUTE BALL-POS-X = GAME-WIDTH / 2.
+           COMPUTE BALL-POS-Y = GAME-HEIGHT / 2.
+
+           MOVE 240 TO PLAYER-Y.
+           MOVE 8 TO PLAYER-W.
+           MOVE 32 TO PLAYER-H.
+
+           MOVE 240 TO ENEMY-Y.
+           MOVE 8 TO ENEMY-W.
+           MOVE 32 TO ENEMY-H.
+
+           PERFORM SYNC-PADDLE-EDGES.
+
+           MOVE 0 TO PLAYER-SCORE.
+           MOVE 0 TO ENEMY-SCORE.
+
+           MOVE 0 TO HISCORE-RECORDED-FLAG.
+           MOVE 0 TO STATS-COUNTED-FLAG.
+           MOVE 0 TO REPLAY-WRITTEN-FLAG.
+           MOVE 0 TO REPLAY-FRAME-COUNT.
+
+           MOVE 0 TO GAME-STATE.
+       CHECK_REPLAY_START.
+           CALL "check_key_state" USING
+               BY VALUE KB-REPLAY-SCANCODE
+               RETURNING REPLAY-KEY-STATE
+           END-CALL.
+
+           IF REPLAY-KEY-STATE > 0 AND REPLAY-FRAME-COUNT > 0 THEN
+               MOVE GAME-STATE TO PRE-REPLAY-STATE
+               MOVE 1 TO REPLAY-PLAYBACK-INDEX
+               MOVE 5 TO GAME-STATE
+           END-IF.
+       UPDATE_REPLAY.
+           IF REPLAY-PLAYBACK-INDEX > REPLAY-FRAME-COUNT THEN
+               MOVE PRE-REPLAY-STATE TO GAME-STATE
+           ELSE
+               MOVE RF-BALL-X (REPLAY-PLAYBACK-INDEX) TO REPLAY-BALL-X
+               MOVE RF-BALL-Y (REPLAY-PLAYBACK-INDEX) TO REPLAY-BALL-Y
+               MOVE RF-PLAYER-Y (REPLAY-PLAYBACK-INDEX)
+                   TO REPLAY-PLAYER-Y
+               MOVE RF-ENEMY-Y (REPLAY-PLAYBACK-INDEX)
+                   TO REPLAY-ENEMY-Y
+
+               CALL "SDL_RenderFillRect" USING
+                   BY VALUE SDL-RENDERER
+                   BY REFERENCE REPLAY-BALL-RECT
+               END-CALL
+
+               CALL "SDL_RenderFillRect" USING
+                   BY VALUE SDL-RENDERER
+                   BY REFERENCE REPLAY-PLAYER-RECT
+               END-CALL
+
+               CALL "SDL_RenderFillRect" USING
+                   BY VALUE SDL-RENDERER
+                   BY REFERENCE REPLAY-ENEMY-RECT
+               END-CALL
+
+               CALL "DrawText" USING
+                   BY REFERENCE GAME
+                   BY REFERENCE LANG-REPLAY-LABEL-TEXT
+                   BY REFERENCE LENGTH OF LANG-REPLAY-LABEL-TEXT
+                   BY REFERENCE 320
+                   BY REFERENCE 20
+                   BY REFERENCE 20
+                   BY REFERENCE DEFAULT-FONT-PATH
+               END-CALL
+
+               ADD 1 TO REPLAY-PLAYBACK-INDEX
+           END-IF.
+
        END PROGRAM MAIN-METHOD.
