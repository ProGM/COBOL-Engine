@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Reads the external key-map file so operators can remap
+      *          controls without recompiling. Missing file keeps
+      *          whatever defaults the caller's KEY-BINDINGS group
+      *          already carries.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoadKeyBindings.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYBINDS-FILE ASSIGN TO "./data/keybinds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KEYBINDS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEYBINDS-FILE.
+       01  KEYBINDS-RECORD.
+           05 KR-P1-UP-SCANCODE        PIC 9(3).
+           05 KR-P1-DOWN-SCANCODE      PIC 9(3).
+           05 KR-P2-UP-SCANCODE        PIC 9(3).
+           05 KR-P2-DOWN-SCANCODE      PIC 9(3).
+           05 KR-PAUSE-SCANCODE        PIC 9(3).
+           05 KR-FULLSCREEN-SCANCODE   PIC 9(3).
+           05 KR-DEBUG-SCANCODE        PIC 9(3).
+           05 KR-RESTART-SCANCODE      PIC 9(3).
+           05 KR-VOLUME-UP-SCANCODE    PIC 9(3).
+           05 KR-VOLUME-DOWN-SCANCODE  PIC 9(3).
+           05 KR-REPLAY-SCANCODE       PIC 9(3).
+           05 KR-REMAP-SCANCODE        PIC 9(3).
+           05 KR-LEFT-SCANCODE         PIC 9(3).
+           05 KR-RIGHT-SCANCODE        PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  KEYBINDS-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 KEY-BINDINGS.
+           COPY KEYBINDS.
+
+       PROCEDURE DIVISION USING KEY-BINDINGS.
+       LOAD-KEY-BINDINGS-LOGIC.
+           OPEN INPUT KEYBINDS-FILE.
+
+           IF KEYBINDS-FILE-STATUS = "00" THEN
+               READ KEYBINDS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE KR-P1-UP-SCANCODE TO KB-P1-UP-SCANCODE
+                       MOVE KR-P1-DOWN-SCANCODE TO KB-P1-DOWN-SCANCODE
+                       MOVE KR-P2-UP-SCANCODE TO KB-P2-UP-SCANCODE
+                       MOVE KR-P2-DOWN-SCANCODE TO KB-P2-DOWN-SCANCODE
+                       MOVE KR-PAUSE-SCANCODE TO KB-PAUSE-SCANCODE
+                       MOVE KR-FULLSCREEN-SCANCODE
+                           TO KB-FULLSCREEN-SCANCODE
+                       MOVE KR-DEBUG-SCANCODE TO KB-DEBUG-SCANCODE
+                       MOVE KR-RESTART-SCANCODE TO KB-RESTART-SCANCODE
+                       MOVE KR-VOLUME-UP-SCANCODE
+                           TO KB-VOLUME-UP-SCANCODE
+                       MOVE KR-VOLUME-DOWN-SCANCODE
+                           TO KB-VOLUME-DOWN-SCANCODE
+                       MOVE KR-REPLAY-SCANCODE TO KB-REPLAY-SCANCODE
+                       MOVE KR-REMAP-SCANCODE TO KB-REMAP-SCANCODE
+                       MOVE KR-LEFT-SCANCODE TO KB-LEFT-SCANCODE
+                       MOVE KR-RIGHT-SCANCODE TO KB-RIGHT-SCANCODE
+               END-READ
+
+               CLOSE KEYBINDS-FILE
+           ELSE
+               DISPLAY "Key-map file not found, using default bindings."
+           END-IF.
+
+           EXIT PROGRAM.
