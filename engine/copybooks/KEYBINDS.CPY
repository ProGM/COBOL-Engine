@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Shared key-binding fields. Included with COPY KEYBINDS inside a
+      * caller's own "01 KEY-BINDINGS." group. Defaults match the
+      * scancodes UpdatePlayer.CBL used to hardcode; LoadKeyBindings
+      * overwrites them from the external key-map file at startup.
+      ******************************************************************
+           02 KB-P1-UP-SCANCODE       USAGE BINARY-LONG VALUE 26.
+           02 KB-P1-DOWN-SCANCODE     USAGE BINARY-LONG VALUE 22.
+           02 KB-P2-UP-SCANCODE       USAGE BINARY-LONG VALUE 82.
+           02 KB-P2-DOWN-SCANCODE     USAGE BINARY-LONG VALUE 81.
+           02 KB-PAUSE-SCANCODE       USAGE BINARY-LONG VALUE 44.
+           02 KB-FULLSCREEN-SCANCODE  USAGE BINARY-LONG VALUE 15.
+           02 KB-DEBUG-SCANCODE       USAGE BINARY-LONG VALUE 63.
+           02 KB-RESTART-SCANCODE     USAGE BINARY-LONG VALUE 44.
+           02 KB-VOLUME-UP-SCANCODE   USAGE BINARY-LONG VALUE 46.
+           02 KB-VOLUME-DOWN-SCANCODE USAGE BINARY-LONG VALUE 45.
+           02 KB-REPLAY-SCANCODE      USAGE BINARY-LONG VALUE 21.
+           02 KB-REMAP-SCANCODE       USAGE BINARY-LONG VALUE 20.
+           02 KB-LEFT-SCANCODE        USAGE BINARY-LONG VALUE 80.
+           02 KB-RIGHT-SCANCODE       USAGE BINARY-LONG VALUE 79.
