@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: ProGM
+      * Date:
+      * Purpose: Records a player's score in the standing leaderboard,
+      *          keyed by initials, so results survive across sessions.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WriteHiScore.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISCORE-FILE ASSIGN TO "./data/hiscore.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HS-INITIALS
+               FILE STATUS IS HISCORE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISCORE-FILE.
+       01  HISCORE-RECORD.
+           05 HS-INITIALS PIC X(3).
+           05 HS-SCORE    PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  HISCORE-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01  PLAYER-INITIALS PIC X(3).
+       01  PLAYER-FINAL-SCORE PIC 9(3).
+
+       PROCEDURE DIVISION USING PLAYER-INITIALS PLAYER-FINAL-SCORE.
+       WRITE-HISCORE-LOGIC.
+           OPEN I-O HISCORE-FILE.
+
+           IF HISCORE-FILE-STATUS = "35" THEN
+               OPEN OUTPUT HISCORE-FILE
+               CLOSE HISCORE-FILE
+               OPEN I-O HISCORE-FILE
+           END-IF.
+
+           MOVE PLAYER-INITIALS TO HS-INITIALS.
+
+           READ HISCORE-FILE
+               KEY IS HS-INITIALS
+               INVALID KEY
+                   MOVE PLAYER-FINAL-SCORE TO HS-SCORE
+                   WRITE HISCORE-RECORD
+               NOT INVALID KEY
+                   IF PLAYER-FINAL-SCORE > HS-SCORE THEN
+                       MOVE PLAYER-FINAL-SCORE TO HS-SCORE
+                       REWRITE HISCORE-RECORD
+                   END-IF
+           END-READ.
+
+           CLOSE HISCORE-FILE.
+
+           EXIT PROGRAM.
